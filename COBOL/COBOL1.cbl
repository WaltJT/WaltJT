@@ -1,24 +1,463 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COBOL1.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 NUM1 PIC 9(4).
-       01 NUM2 PIC 9(4).
-       01 RESULTADO PIC 9(6).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Introducir el primer numero: ".
-            ACCEPT NUM1.
-            DISPLAY "Introducir el segundo numero: ".
-            ACCEPT NUM2.
-            ADD NUM1 TO NUM2 GIVING RESULTADO.
-            DISPLAY "El resultado es: ", RESULTADO.
-            STOP RUN.
-       END PROGRAM COBOL1.
+000100******************************************************************
+000110* AUTHOR:       R. ALDANA
+000120* INSTALLATION: DATA PROCESSING
+000130* DATE-WRITTEN: 2024-01-09
+000140* DATE-COMPILED:
+000150* PURPOSE:      ADDS TWO OPERANDS AND REPORTS THE RESULT.
+000160* TECTONICS:    cobc
+000170*
+000180* MODIFICATION HISTORY
+000190*   2026-08-09  RA  BATCH MODE - READ NUM1/NUM2 PAIRS FROM A
+000200*                   TRANSACTION FILE AND WRITE A RESULTADO FILE
+000210*                   WITH HEADER/TRAILER INSTEAD OF ONE-AT-A-TIME
+000220*                   CONSOLE ACCEPTS.
+000230*   2026-08-09  RA  NUM1, NUM2 AND RESULTADO WIDENED TO SIGNED,
+000240*                   TWO-DECIMAL AMOUNTS SO REAL LEDGER FIGURES
+000250*                   CAN BE RUN THROUGH THIS PROGRAM; ADD IS NOW
+000260*                   ROUNDED.
+000270*   2026-08-09  RA  NUM1/NUM2/RESULTADO NOW COME FROM THE SHARED
+000280*                   TRANXREC COPYBOOK INSTEAD OF A LOCAL
+000290*                   DECLARATION.
+000300*   2026-08-09  RA  EVERY COMPLETED CALCULATION IS NOW APPENDED
+000310*                   TO THE SHARED AUDIT LOG (AUDITREC COPYBOOK).
+000320*   2026-08-09  RA  ACCEPTS LNK-PARMS FROM THE CALLER SO THE
+000330*                   OPERATOR ID THAT STARTED THE SESSION CAN BE
+000340*                   STAMPED ONTO EVERY AUDIT LOG RECORD.
+000350*   2026-08-09  RA  EVERY CALCULATION IS NOW ALSO WRITTEN TO THE
+000360*                   INDEXED HISTORY FILE (HISTREC COPYBOOK), KEYED
+000370*                   BY RUN DATE AND TRANSACTION SEQUENCE, SO THE
+000380*                   NEW HISTINQ PROGRAM CAN LOOK IT BACK UP.
+000390*   2026-08-09  RA  AUD-TIMESTAMP IS NOW STAMPED ON EVERY AUDIT LOG
+000400*                   RECORD FROM THE SAME RUN DATE/TIME-OF-DAY USED
+000410*                   TO BUILD THE HISTORY KEY, INSTEAD OF BEING
+000420*                   LEFT BLANK.
+000430*   2026-08-09  RA  EACH TRANSACTION NOW CARRIES A CURRENCY CODE;
+000440*                   WHEN THE CALLER ASKS FOR BASE-CURRENCY RESULTS
+000450*                   (LNK-CURRENCY-CONVERT-SW), RESULTADO IS
+000460*                   CONVERTED AGAINST THE CURTAB RATE TABLE BEFORE
+000470*                   IT IS DISPLAYED, LOGGED OR WRITTEN TO HISTORY.
+000480*   2026-08-09  RA  RESULTADO IS NOW ZEROED OUT ON A SIZE-ERROR
+000490*                   BEFORE THE AUDIT/HISTORY WRITE SO A FAILED
+000500*                   ADDITION NO LONGER LOGS THE PREVIOUS
+000510*                   TRANSACTION'S REAL RESULT AGAINST AN
+000520*                   AUD-STATUS-ERROR/HIST-STATUS-ERROR ROW.
+000530*   2026-08-09  RA  HIST-TRANS-SEQ IS NO LONGER DERIVED FROM
+000540*                   ACCEPT FROM TIME, WHICH ONLY RESOLVES TO THE
+000550*                   HUNDREDTH OF A SECOND AND WAS PRODUCING
+000560*                   DUPLICATE KEYS (SILENTLY DROPPED ROWS) ON A
+000570*                   FAST BATCH RUN. WS-HIST-SEQ-CTR IS NOW A PLAIN
+000580*                   WORKING-STORAGE COUNTER, SEEDED FROM THE
+000590*                   HIGHEST SEQUENCE ALREADY ON FILE FOR TODAY AND
+000600*                   BUMPED BY ONE PER TRANSACTION. THE TIME-OF-DAY
+000610*                   ACCEPT IS KEPT, UNDER ITS OWN FIELD, SOLELY TO
+000620*                   BUILD THE AUDIT TIMESTAMP.
+000630*   2026-08-09  RA  OUT-TRAILER-REC WAS 5 BYTES LONGER THAN
+000640*                   RESULT-OUT-REC, SILENTLY TRUNCATING THE
+000650*                   TRAILING FILLER ON EVERY TRAILER WRITE; OT-
+000660*                   GRAND-TOTAL IS NOW WIDE ENOUGH FOR THE FULL
+000670*                   11-DIGIT RANGE OF WS-GRAND-TOTAL, CARRIES
+000680*                   THOUSANDS SEPARATORS, AND THE TRAILING FILLER
+000690*                   IS RESIZED TO FIT. OD-RESULTADO ALSO CARRIES
+000700*                   THOUSANDS SEPARATORS NOW, WITH A MATCHING
+000710*                   FILLER ADJUSTMENT IN OUT-DETAIL-REC.
+000720*   2026-08-09  RA  GOBACK REPLACES STOP RUN SO A CALLER (COBOL5,
+000730*                   COBOL6) SURVIVES THE RETURN INSTEAD OF HAVING
+000740*                   ITS WHOLE RUN UNIT TERMINATED. RETURN-CODE IS
+000750*                   NOW SET NONZERO WHEN ANY TRANSACTION THIS RUN
+000760*                   HIT A SIZE ERROR, SO COBOL6'S JOB LOG CAN TELL
+000770*                   SUCCESS FROM FAILURE. OUT-DETAIL-REC AND
+000780*                   OUT-TRAILER-REC NOW ALSO CARRY A COMPACT
+000790*                   RUN-DATE/TIME-OF-DAY STAMP, NOT JUST THE AUDIT
+000800*                   LOG AND HISTORY ROW.
+000810******************************************************************
+000820 IDENTIFICATION DIVISION.
+000830 PROGRAM-ID. COBOL1.
+000840 ENVIRONMENT DIVISION.
+000850 INPUT-OUTPUT SECTION.
+000860 FILE-CONTROL.
+000870     SELECT TRANS-IN-FILE ASSIGN TO TRANSIN
+000880         ORGANIZATION IS LINE SEQUENTIAL.
+000890     SELECT RESULT-OUT-FILE ASSIGN TO RESULTOUT
+000900         ORGANIZATION IS LINE SEQUENTIAL.
+000910     SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+000920         ORGANIZATION IS LINE SEQUENTIAL.
+000930     SELECT HISTORY-FILE ASSIGN TO HISTORY
+000940         ORGANIZATION IS INDEXED
+000950         ACCESS MODE IS DYNAMIC
+000960         RECORD KEY IS HIST-KEY
+000970         FILE STATUS IS WS-HIST-STATUS.
+000980 DATA DIVISION.
+000990 FILE SECTION.
+001000 FD  TRANS-IN-FILE
+001010     RECORDING MODE IS F.
+001020 01  TRANS-IN-REC.
+001030     05 TI-NUM1             PIC S9(9)V99
+001040                            SIGN IS TRAILING SEPARATE.
+001050     05 TI-NUM2             PIC S9(9)V99
+001060                            SIGN IS TRAILING SEPARATE.
+001070     05 TI-CURRENCY-CODE    PIC X(03).
+001080     05 FILLER              PIC X(53).
+001090 FD  RESULT-OUT-FILE
+001100     RECORDING MODE IS F.
+001110 01  RESULT-OUT-REC         PIC X(80).
+001120 FD  AUDIT-LOG-FILE
+001130     RECORDING MODE IS F.
+001140     COPY AUDITREC.
+001150 FD  HISTORY-FILE.
+001160     COPY HISTREC.
+001170 WORKING-STORAGE SECTION.
+001180     COPY TRANXREC.
+001190     COPY CURRFLD.
+001200     COPY CURRTAB.
+001210*
+001220 01  OUT-HEADER-REC.
+001230     05 FILLER              PIC X(20)
+001240            VALUE "COBOL1 ADD RUN      ".
+001250     05 FILLER              PIC X(60) VALUE SPACES.
+001260 01  OUT-DETAIL-REC.
+001270     05 FILLER              PIC X(10) VALUE "RESULTADO=".
+001280     05 OD-RESULTADO        PIC -,---,---,--9.99.
+001290     05 FILLER              PIC X(01) VALUE SPACE.
+001300     05 OD-CURRENCY-CODE    PIC X(03).
+001310     05 FILLER              PIC X(01) VALUE SPACE.
+001320     05 OD-TIMESTAMP        PIC X(15).
+001330     05 FILLER              PIC X(34) VALUE SPACES.
+001340 01  OUT-TRAILER-REC.
+001350     05 FILLER              PIC X(12) VALUE "RECORD-CNT=".
+001360     05 OT-RECORD-CNT       PIC Z(5)9.
+001370     05 FILLER              PIC X(11) VALUE " GRAND-TOT=".
+001380     05 OT-GRAND-TOTAL      PIC ---,---,---,--9.99.
+001390     05 FILLER              PIC X(11) VALUE " ERROR-CNT=".
+001400     05 OT-ERROR-CNT        PIC Z(5)9.
+001410     05 FILLER              PIC X(01) VALUE SPACE.
+001420     05 OT-TIMESTAMP        PIC X(15).
+001430*
+001440 77  WS-EOF-SW              PIC X(01) VALUE "N".
+001450     88 WS-EOF                        VALUE "Y".
+001460 77  WS-SIZE-ERROR-SW       PIC X(01) VALUE "N".
+001470     88 WS-SIZE-ERROR                VALUE "Y".
+001480     88 WS-SIZE-ERROR-OFF            VALUE "N".
+001490 77  WS-ANY-ERROR-SW        PIC X(01) VALUE "N".
+001500     88 WS-ANY-ERROR                  VALUE "Y".
+001510 77  WS-RECORD-CNT          PIC 9(06) COMP VALUE ZERO.
+001520 77  WS-ERROR-CNT           PIC 9(06) COMP VALUE ZERO.
+001530 77  WS-GRAND-TOTAL         PIC S9(11)V99 VALUE ZERO.
+001540 77  WS-HIST-STATUS         PIC X(02) VALUE SPACES.
+001550 77  WS-HIST-RUN-DATE       PIC 9(08) VALUE ZERO.
+001560 77  WS-HIST-TRANS-SEQ      PIC 9(08) VALUE ZERO.
+001570 77  WS-HIST-SEQ-CTR        PIC 9(08) COMP VALUE ZERO.
+001580 77  WS-TIME-OF-DAY         PIC 9(08) VALUE ZERO.
+001590 77  WS-OUT-CURRENCY-CODE   PIC X(03) VALUE "USD".
+001600 77  WS-CURR-FOUND-SW       PIC X(01) VALUE "N".
+001610     88 WS-CURR-FOUND                 VALUE "Y".
+001620 01  WS-TIMESTAMP-PARTS.
+001630     05 WS-TS-YEAR          PIC 9(04).
+001640     05 WS-TS-MONTH         PIC 9(02).
+001650     05 WS-TS-DAY           PIC 9(02).
+001660     05 WS-TS-HOUR          PIC 9(02).
+001670     05 WS-TS-MINUTE        PIC 9(02).
+001680     05 WS-TS-SECOND        PIC 9(02).
+001690     05 WS-TS-HUNDREDTHS    PIC 9(02).
+001700 77  WS-COMPACT-TIMESTAMP   PIC X(15).
+001710 LINKAGE SECTION.
+001720     COPY LNKPARMS.
+001730 PROCEDURE DIVISION USING LNK-PARMS.
+001740 0000-MAINLINE.
+001750     PERFORM 1000-INITIALIZE
+001760         THRU 1000-INITIALIZE-EXIT.
+001770     PERFORM 2000-PROCESS-TRANS
+001780         THRU 2000-PROCESS-TRANS-EXIT
+001790         UNTIL WS-EOF.
+001800     PERFORM 8000-TERMINATE
+001810         THRU 8000-TERMINATE-EXIT.
+001820     GOBACK.
+001830*
+001840******************************************************************
+001850* 1000-INITIALIZE - OPEN FILES AND WRITE THE OUTPUT HEADER.
+001860******************************************************************
+001870 1000-INITIALIZE.
+001880     OPEN INPUT TRANS-IN-FILE
+001890          OUTPUT RESULT-OUT-FILE
+001900          EXTEND AUDIT-LOG-FILE.
+001910     PERFORM 1100-OPEN-HISTORY-FILE
+001920         THRU 1100-OPEN-HISTORY-FILE-EXIT.
+001930     ACCEPT WS-HIST-RUN-DATE FROM DATE YYYYMMDD.
+001940     PERFORM 1050-INICIALIZAR-SECUENCIA
+001950         THRU 1050-INICIALIZAR-SECUENCIA-EXIT.
+001960     WRITE RESULT-OUT-REC FROM OUT-HEADER-REC.
+001970     PERFORM 2100-READ-TRANS
+001980         THRU 2100-READ-TRANS-EXIT.
+001990 1000-INITIALIZE-EXIT.
+002000     EXIT.
+002010*
+002020******************************************************************
+002030* 1100-OPEN-HISTORY-FILE - OPEN THE INDEXED HISTORY FILE FOR
+002040*                          UPDATE, CREATING IT ON ITS VERY FIRST
+002050*                          USE IF IT DOES NOT YET EXIST.
+002060******************************************************************
+002070 1100-OPEN-HISTORY-FILE.
+002080     OPEN I-O HISTORY-FILE.
+002090     IF WS-HIST-STATUS = "35"
+002100         OPEN OUTPUT HISTORY-FILE
+002110         CLOSE HISTORY-FILE
+002120         OPEN I-O HISTORY-FILE
+002130     END-IF.
+002140 1100-OPEN-HISTORY-FILE-EXIT.
+002150     EXIT.
+002160*
+002170******************************************************************
+002180* 1050-INICIALIZAR-SECUENCIA - SEED THE IN-MEMORY HISTORY SEQUENCE
+002190*                              COUNTER FROM THE HIGHEST SEQUENCE
+002200*                              ALREADY ON FILE FOR TODAY'S RUN
+002210*                              DATE, SO A RESTARTED OR CONCURRENT
+002220*                              RUN DOES NOT REUSE A KEY.
+002230******************************************************************
+002240 1050-INICIALIZAR-SECUENCIA.
+002250     MOVE WS-HIST-RUN-DATE TO HIST-RUN-DATE.
+002260     MOVE 99999999         TO HIST-TRANS-SEQ.
+002270     START HISTORY-FILE KEY IS NOT GREATER THAN HIST-KEY
+002280         INVALID KEY
+002290             MOVE ZERO TO WS-HIST-SEQ-CTR
+002300     END-START.
+002310     IF WS-HIST-STATUS = "00"
+002320         READ HISTORY-FILE NEXT RECORD
+002330             AT END
+002340                 MOVE ZERO TO WS-HIST-SEQ-CTR
+002350             NOT AT END
+002360                 IF HIST-RUN-DATE = WS-HIST-RUN-DATE
+002370                     MOVE HIST-TRANS-SEQ TO WS-HIST-SEQ-CTR
+002380                 ELSE
+002390                     MOVE ZERO TO WS-HIST-SEQ-CTR
+002400                 END-IF
+002410         END-READ
+002420     END-IF.
+002430 1050-INICIALIZAR-SECUENCIA-EXIT.
+002440     EXIT.
+002450*
+002460******************************************************************
+002470* 2000-PROCESS-TRANS - ADD ONE PAIR, WRITE A DETAIL RECORD, ROLL
+002480*                      THE RUNNING COUNT AND GRAND TOTAL FORWARD.
+002490******************************************************************
+002500 2000-PROCESS-TRANS.
+002510     SET WS-SIZE-ERROR-OFF TO TRUE.
+002520     MOVE CURRENCY-CODE TO WS-OUT-CURRENCY-CODE.
+002530     ACCEPT WS-TIME-OF-DAY FROM TIME.
+002540     PERFORM 2260-BUILD-COMPACT-TIMESTAMP
+002550         THRU 2260-BUILD-COMPACT-TIMESTAMP-EXIT.
+002560     ADD NUM1 TO NUM2 GIVING RESULTADO ROUNDED
+002570         ON SIZE ERROR
+002580             DISPLAY "Error: desbordamiento al sumar NUM1 y "
+002590                 "NUM2; registro omitido."
+002600             SET WS-SIZE-ERROR TO TRUE
+002610             SET WS-ANY-ERROR TO TRUE
+002620             MOVE ZERO TO RESULTADO
+002630     END-ADD.
+002640     IF WS-SIZE-ERROR
+002650         ADD 1 TO WS-ERROR-CNT
+002660     ELSE
+002670         IF LNK-CONVERT-TO-BASE
+002680             PERFORM 2400-CONVERTIR-A-BASE
+002690                 THRU 2400-CONVERTIR-A-BASE-EXIT
+002700         END-IF
+002710         ADD 1 TO WS-RECORD-CNT
+002720         ADD RESULTADO TO WS-GRAND-TOTAL
+002730         MOVE RESULTADO TO OD-RESULTADO
+002740         MOVE WS-OUT-CURRENCY-CODE TO OD-CURRENCY-CODE
+002750         MOVE WS-COMPACT-TIMESTAMP TO OD-TIMESTAMP
+002760         WRITE RESULT-OUT-REC FROM OUT-DETAIL-REC
+002770     END-IF.
+002780     ADD 1 TO WS-HIST-SEQ-CTR.
+002790     MOVE WS-HIST-SEQ-CTR TO WS-HIST-TRANS-SEQ.
+002800     PERFORM 2200-WRITE-AUDIT-LOG
+002810         THRU 2200-WRITE-AUDIT-LOG-EXIT.
+002820     PERFORM 2300-WRITE-HISTORY
+002830         THRU 2300-WRITE-HISTORY-EXIT.
+002840     PERFORM 2100-READ-TRANS
+002850         THRU 2100-READ-TRANS-EXIT.
+002860 2000-PROCESS-TRANS-EXIT.
+002870     EXIT.
+002880*
+002890 2100-READ-TRANS.
+002900     READ TRANS-IN-FILE
+002910         AT END
+002920             SET WS-EOF TO TRUE
+002930         NOT AT END
+002940             MOVE TI-NUM1 TO NUM1
+002950             MOVE TI-NUM2 TO NUM2
+002960             IF TI-CURRENCY-CODE = SPACES
+002970                 MOVE "USD" TO CURRENCY-CODE
+002980             ELSE
+002990                 MOVE TI-CURRENCY-CODE TO CURRENCY-CODE
+003000             END-IF
+003010     END-READ.
+003020 2100-READ-TRANS-EXIT.
+003030     EXIT.
+003040*
+003050******************************************************************
+003060* 2400-CONVERTIR-A-BASE - LOOK UP THIS TRANSACTION'S CURRENCY IN
+003070*                         THE CURTAB RATE TABLE AND, IF FOUND,
+003080*                         CONVERT RESULTADO TO THE BASE CURRENCY
+003090*                         (USD). WS-OUT-CURRENCY-CODE IS SET TO
+003100*                         "USD" SO THE DETAIL LINE, AUDIT LOG AND
+003110*                         HISTORY ROW ALL REFLECT WHAT WAS ACTUALLY
+003120*                         STORED.
+003130******************************************************************
+003140 2400-CONVERTIR-A-BASE.
+003150     MOVE "N" TO WS-CURR-FOUND-SW.
+003160     SET CURR-IDX TO 1.
+003170     PERFORM 2410-BUSCAR-MONEDA
+003180         THRU 2410-BUSCAR-MONEDA-EXIT
+003190         UNTIL WS-CURR-FOUND OR CURR-IDX > 5.
+003200     IF WS-CURR-FOUND AND CURR-ENTRY-RATE(CURR-IDX) NOT = ZERO
+003210         DIVIDE RESULTADO BY CURR-ENTRY-RATE(CURR-IDX)
+003220             GIVING RESULTADO ROUNDED
+003221             ON SIZE ERROR
+003222                 DISPLAY "Error: desbordamiento en la "
+003223                     "conversion de moneda; calculo omitido."
+003224                 MOVE ZERO TO RESULTADO
+003225                 SET WS-SIZE-ERROR TO TRUE
+003226                 SET WS-ANY-ERROR TO TRUE
+003227         END-DIVIDE
+003230         MOVE "USD" TO WS-OUT-CURRENCY-CODE
+003240     ELSE
+003250         DISPLAY "Aviso: moneda " CURRENCY-CODE
+003260             " no encontrada en la tabla; no se realiza "
+003270             "conversion."
+003280     END-IF.
+003290 2400-CONVERTIR-A-BASE-EXIT.
+003300     EXIT.
+003310*
+003320 2410-BUSCAR-MONEDA.
+003330     IF CURR-ENTRY-CODE(CURR-IDX) = CURRENCY-CODE
+003340         SET WS-CURR-FOUND TO TRUE
+003350     ELSE
+003360         SET CURR-IDX UP BY 1
+003370     END-IF.
+003380 2410-BUSCAR-MONEDA-EXIT.
+003390     EXIT.
+003400*
+003410******************************************************************
+003420* 2200-WRITE-AUDIT-LOG - APPEND ONE RECORD TO THE SHARED AUDIT
+003430*                        LOG FOR THE PAIR JUST PROCESSED.
+003440******************************************************************
+003450 2200-WRITE-AUDIT-LOG.
+003460     MOVE SPACES             TO AUDIT-LOG-REC.
+003470     PERFORM 2250-BUILD-TIMESTAMP
+003480         THRU 2250-BUILD-TIMESTAMP-EXIT.
+003490     MOVE "COBOL1"           TO AUD-PROGRAM-NAME.
+003500     MOVE LNK-OPERATOR-ID    TO AUD-OPERATOR-ID.
+003510     MOVE NUM1               TO AUD-OPERAND-1.
+003520     MOVE NUM2               TO AUD-OPERAND-2.
+003530     MOVE "A"                TO AUD-OPERATION.
+003540     MOVE RESULTADO          TO AUD-RESULTADO.
+003550     MOVE WS-OUT-CURRENCY-CODE TO AUD-CURRENCY-CODE.
+003560     IF WS-SIZE-ERROR
+003570         SET AUD-STATUS-ERROR TO TRUE
+003580     ELSE
+003590         SET AUD-STATUS-OK TO TRUE
+003600     END-IF.
+003610     WRITE AUDIT-LOG-REC.
+003620 2200-WRITE-AUDIT-LOG-EXIT.
+003630     EXIT.
+003640*
+003650******************************************************************
+003660* 2250-BUILD-TIMESTAMP - FORMAT THE RUN DATE AND THE TIME OF DAY
+003670*                        CAPTURED FOR THIS TRANSACTION INTO A
+003680*                        DB2-STYLE TIMESTAMP FOR THE AUDIT LOG.
+003690******************************************************************
+003700 2250-BUILD-TIMESTAMP.
+003710     MOVE WS-HIST-RUN-DATE(1:4)  TO WS-TS-YEAR.
+003720     MOVE WS-HIST-RUN-DATE(5:2)  TO WS-TS-MONTH.
+003730     MOVE WS-HIST-RUN-DATE(7:2)  TO WS-TS-DAY.
+003740     MOVE WS-TIME-OF-DAY(1:2)    TO WS-TS-HOUR.
+003750     MOVE WS-TIME-OF-DAY(3:2)    TO WS-TS-MINUTE.
+003760     MOVE WS-TIME-OF-DAY(5:2)    TO WS-TS-SECOND.
+003770     MOVE WS-TIME-OF-DAY(7:2)    TO WS-TS-HUNDREDTHS.
+003780     STRING WS-TS-YEAR       DELIMITED BY SIZE
+003790        "-"                 DELIMITED BY SIZE
+003800        WS-TS-MONTH         DELIMITED BY SIZE
+003810        "-"                 DELIMITED BY SIZE
+003820        WS-TS-DAY           DELIMITED BY SIZE
+003830        "-"                 DELIMITED BY SIZE
+003840        WS-TS-HOUR          DELIMITED BY SIZE
+003850        "."                 DELIMITED BY SIZE
+003860        WS-TS-MINUTE        DELIMITED BY SIZE
+003870        "."                 DELIMITED BY SIZE
+003880        WS-TS-SECOND        DELIMITED BY SIZE
+003890        "."                 DELIMITED BY SIZE
+003900        WS-TS-HUNDREDTHS    DELIMITED BY SIZE
+003910        "0000"              DELIMITED BY SIZE
+003920        INTO AUD-TIMESTAMP
+003930     END-STRING.
+003940 2250-BUILD-TIMESTAMP-EXIT.
+003950     EXIT.
+003960*
+003970******************************************************************
+003980* 2260-BUILD-COMPACT-TIMESTAMP - BUILD A SHORT YYYYMMDD-HHMMSS
+003990*                                 RUN-DATE/TIME-OF-DAY STAMP FOR
+004000*                                 THE BATCH OUTPUT DETAIL AND
+004010*                                 TRAILER RECORDS.
+004020******************************************************************
+004030 2260-BUILD-COMPACT-TIMESTAMP.
+004040     STRING WS-HIST-RUN-DATE     DELIMITED BY SIZE
+004050        "-"                      DELIMITED BY SIZE
+004060        WS-TIME-OF-DAY(1:6)      DELIMITED BY SIZE
+004070        INTO WS-COMPACT-TIMESTAMP
+004080     END-STRING.
+004090 2260-BUILD-COMPACT-TIMESTAMP-EXIT.
+004100     EXIT.
+004110*
+004120******************************************************************
+004130* 2300-WRITE-HISTORY - WRITE ONE ROW TO THE INDEXED HISTORY FILE
+004140*                      FOR THE PAIR JUST PROCESSED, KEYED BY THE
+004150*                      RUN DATE AND A MONOTONIC TRANSACTION
+004160*                      SEQUENCE NUMBER.
+004170******************************************************************
+004180 2300-WRITE-HISTORY.
+004190     MOVE SPACES             TO HIST-REC.
+004200     MOVE WS-HIST-RUN-DATE   TO HIST-RUN-DATE.
+004210     MOVE WS-HIST-TRANS-SEQ  TO HIST-TRANS-SEQ.
+004220     MOVE "COBOL1"           TO HIST-PROGRAM-NAME.
+004230     MOVE LNK-OPERATOR-ID    TO HIST-OPERATOR-ID.
+004240     MOVE NUM1               TO HIST-OPERAND-1.
+004250     MOVE NUM2               TO HIST-OPERAND-2.
+004260     MOVE "A"                TO HIST-OPERATION.
+004270     MOVE RESULTADO          TO HIST-RESULTADO.
+004280     MOVE WS-OUT-CURRENCY-CODE TO HIST-CURRENCY-CODE.
+004290     IF WS-SIZE-ERROR
+004300         SET HIST-STATUS-ERROR TO TRUE
+004310     ELSE
+004320         SET HIST-STATUS-OK TO TRUE
+004330     END-IF.
+004340     WRITE HIST-REC
+004350         INVALID KEY
+004360             DISPLAY "Error: clave de historial duplicada; "
+004370                 "registro de historial omitido."
+004380     END-WRITE.
+004390 2300-WRITE-HISTORY-EXIT.
+004400     EXIT.
+004410*
+004420******************************************************************
+004430* 8000-TERMINATE - WRITE THE TRAILER AND CLOSE THE FILES.
+004440******************************************************************
+004450 8000-TERMINATE.
+004460     MOVE WS-RECORD-CNT  TO OT-RECORD-CNT.
+004470     MOVE WS-GRAND-TOTAL TO OT-GRAND-TOTAL.
+004480     MOVE WS-ERROR-CNT   TO OT-ERROR-CNT.
+004490     ACCEPT WS-TIME-OF-DAY FROM TIME.
+004500     PERFORM 2260-BUILD-COMPACT-TIMESTAMP
+004510         THRU 2260-BUILD-COMPACT-TIMESTAMP-EXIT.
+004520     MOVE WS-COMPACT-TIMESTAMP TO OT-TIMESTAMP.
+004530     WRITE RESULT-OUT-REC FROM OUT-TRAILER-REC.
+004540     CLOSE TRANS-IN-FILE
+004550           RESULT-OUT-FILE
+004560           AUDIT-LOG-FILE
+004570           HISTORY-FILE.
+004580     IF WS-ANY-ERROR
+004590         MOVE 4 TO RETURN-CODE
+004600     ELSE
+004610         MOVE 0 TO RETURN-CODE
+004620     END-IF.
+004630 8000-TERMINATE-EXIT.
+004640     EXIT.
+004650 END PROGRAM COBOL1.
