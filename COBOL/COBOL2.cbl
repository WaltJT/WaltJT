@@ -1,57 +1,938 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Operaciones-Basicas-COBOL2.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 NUM1 PIC 9(4).
-       01 NUM2 PIC 9(4).
-       01 NUM3 PIC 9(4).
-       01 NUM4 PIC 9(4).
-       01 NUM5 PIC 9(4).
-       01 NUM6 PIC 9(4).
-       01 NUM7 PIC 9(4).
-       01 NUM8 PIC 9(4).
-       01 RESULTADO PIC 9(6).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-            DISPLAY "Introducir el primer numero: "
-            ACCEPT NUM1.
-            DISPLAY "Introducir el segundo numero: "
-            ACCEPT NUM2.
-
-            ADD NUM1 TO NUM2 GIVING RESULTADO.
-            DISPLAY "El resultado es: ", RESULTADO.
-
-            DISPLAY "Introducir el primer numero: "
-            ACCEPT NUM3.
-            DISPLAY "Introducir el segundo numero: "
-            ACCEPT NUM4.
-
-            SUBTRACT NUM3 FROM NUM4 GIVING RESULTADO.
-            DISPLAY "El resultado es: ", RESULTADO.
-
-            DISPLAY "Introducir el primer numero: "
-            ACCEPT NUM5.
-            DISPLAY "Introducir el segundo numero: "
-            ACCEPT NUM6.
-
-            MULTIPLY NUM5 BY NUM6 GIVING RESULTADO.
-            DISPLAY "El resultado es: ", RESULTADO.
-
-            DISPLAY "Introducir el primer numero: "
-            ACCEPT NUM7.
-            DISPLAY "Introducir el segundo numero: "
-            ACCEPT NUM8.
-
-            DIVIDE NUM7 BY NUM8 GIVING RESULTADO.
-            DISPLAY "El resultado es: ", RESULTADO.
-
-            STOP RUN.
-       END PROGRAM Operaciones-Basicas-COBOL2.
+000100******************************************************************
+000110* AUTHOR:       R. ALDANA
+000120* INSTALLATION: DATA PROCESSING
+000130* DATE-WRITTEN: 2024-01-09
+000140* DATE-COMPILED:
+000150* PURPOSE:      RUNS FOUR BASIC OPERATIONS (ADD, SUBTRACT,
+000160*               MULTIPLY, DIVIDE) OVER FOUR OPERAND PAIRS.
+000170* TECTONICS:    cobc
+000180*
+000190* MODIFICATION HISTORY
+000200*   2026-08-09  RA  DIVIDE BY NUM8 NOW TESTED FOR ZERO BEFORE THE
+000210*                   DIVIDE; A ZERO DIVISOR IS LOGGED AND SKIPPED
+000220*                   INSTEAD OF ABENDING THE REST OF THE SESSION.
+000230*   2026-08-09  RA  NUM1-NUM8 AND RESULTADO WIDENED TO SIGNED,
+000240*                   TWO-DECIMAL AMOUNTS FOR REAL LEDGER FIGURES;
+000250*                   ALL FOUR OPERATIONS ARE NOW ROUNDED.
+000260*   2026-08-09  RA  ON SIZE ERROR ADDED TO ALL FOUR OPERATIONS SO
+000270*                   AN OVERFLOW IS FLAGGED INSTEAD OF SILENTLY
+000280*                   TRUNCATING RESULTADO.
+000290*   2026-08-09  RA  NUM1-NUM8 AND RESULTADO NOW COME FROM THE
+000300*                   SHARED TRANXREC COPYBOOK (COPIED ONCE PER
+000310*                   OPERAND PAIR, RENAMING VIA REPLACING) INSTEAD
+000320*                   OF EIGHT LOCAL DECLARATIONS.
+000330*   2026-08-09  RA  RESTRUCTURED INTO NUMBERED PARAGRAPHS AND
+000340*                   ADDED AN AUDIT LOG ENTRY AFTER EVERY
+000350*                   CALCULATION (AUDITREC COPYBOOK).
+000360*   2026-08-09  RA  EVERY ACCEPT OF NUM1-NUM8 NOW RE-PROMPTS ON
+000370*                   NON-NUMERIC INPUT INSTEAD OF LETTING A BAD
+000380*                   KEYSTROKE ABEND THE SESSION.
+000390*   2026-08-09  RA  ADDED A BATCH ENGINE MODE THAT READS MIXED
+000400*                   OPERATION-CODE TRANSACTIONS (OPCTRREC) FROM
+000410*                   OPCTRANS INSTEAD OF ASKING FOR FOUR FIXED
+000420*                   OPERAND PAIRS, AND ACCEPTS LNK-PARMS SO A
+000430*                   CALLER CAN SELECT THE MODE AND PASS DOWN THE
+000440*                   OPERATOR ID WITHOUT A CONSOLE PROMPT.
+000450*   2026-08-09  RA  EVERY CALCULATION, FIXED OR BATCH, IS NOW ALSO
+000460*                   WRITTEN TO THE INDEXED HISTORY FILE (HISTREC
+000470*                   COPYBOOK) FOR LATER LOOKUP BY HISTINQ.
+000480*   2026-08-09  RA  RESULTADO IS NOW MOVED TO AN EDITED WORKING
+000490*                   FIELD (WS-RESULTADO-ED) BEFORE EACH DISPLAY SO
+000500*                   THE OPERATOR SEES A DECIMAL POINT AND SIGN
+000510*                   INSTEAD OF A RAW ZONED-DECIMAL VALUE.
+000520*   2026-08-09  RA  FIXED-MODE RUNS NOW CROSS-CHECK EACH RESULT
+000530*                   AGAINST ITS OWN OPERANDS (E.G. DIVIDING THE
+000540*                   MULTIPLY RESULT BACK BY ONE OPERAND SHOULD
+000550*                   RECOVER THE OTHER, WITHIN ROUNDING TOLERANCE)
+000560*                   SO A FAT-FINGERED ENTRY IS CAUGHT BEFORE IT
+000570*                   FEEDS A DOWNSTREAM TOTAL. THE EARLIER VERSION
+000580*                   OF THIS CHECK COMPARED AGAINST THE PRIOR RUN'S
+000590*                   RESULT FOR THE SAME OPERATION, READ BACK FROM
+000600*                   THE INDEXED HISTORY FILE, WHICH FLAGGED
+000610*                   "DIFIERE" ON ALMOST EVERY SESSION SINCE
+000620*                   OPERATORS KEY IN DIFFERENT NUMBERS EACH TIME.
+000630*   2026-08-09  RA  HIST-TRANS-SEQ IS NO LONGER DERIVED FROM
+000640*                   ACCEPT FROM TIME, WHICH ONLY RESOLVES TO THE
+000650*                   HUNDREDTH OF A SECOND AND WAS PRODUCING
+000660*                   DUPLICATE KEYS (SILENTLY DROPPED ROWS) WHEN
+000670*                   THE BATCH ENGINE RAN TWO TRANSACTIONS WITHIN
+000680*                   THE SAME HUNDREDTH. WS-HIST-SEQ-CTR IS NOW A
+000690*                   PLAIN WORKING-STORAGE COUNTER, SEEDED FROM THE
+000700*                   HIGHEST SEQUENCE ALREADY ON FILE FOR TODAY AND
+000710*                   BUMPED BY ONE FOR EVERY TRANSACTION. THE
+000720*                   TIME-OF-DAY ACCEPT IS KEPT, UNDER ITS OWN
+000730*                   FIELD, SOLELY TO BUILD THE AUDIT TIMESTAMP.
+000740*   2026-08-09  RA  RESULTADO (OR THE APPLICABLE FILLER-RESULT-N)
+000750*                   IS NOW ZEROED OUT ON ANY SIZE-ERROR OR
+000760*                   DIVIDE-BY-ZERO BRANCH BEFORE THE AUDIT/HISTORY
+000770*                   WRITE, SO A FAILED CALCULATION NO LONGER LOGS
+000780*                   THE PREVIOUS TRANSACTION'S REAL RESULT AGAINST
+000790*                   AN AUD-STATUS-ERROR/HIST-STATUS-ERROR ROW.
+000800*   2026-08-09  RA  OPC-DETAIL-REC WAS 3 BYTES LONGER THAN
+000810*                   OPCODE-OUT-REC, SILENTLY TRUNCATING THE
+000820*                   TRAILING FILLER ON EVERY WRITE; THE TRAILING
+000830*                   FILLER IS NOW SIZED TO FIT. OPC-D-RESULTADO
+000840*                   AND WS-RESULTADO-ED NOW CARRY THOUSANDS
+000850*                   SEPARATORS.
+000860*   2026-08-09  RA  6200-APPLY-OPCODE-TRANS'S SUBTRACT CASE NOW
+000870*                   COMPUTES NUM2 MINUS NUM1, MATCHING FIXED-MODE
+000880*                   3000-RESTA'S NUM4-MINUS-NUM3 CONVENTION; IT
+000890*                   PREVIOUSLY COMPUTED THE OPERANDS IN THE
+000900*                   OPPOSITE ORDER, SO THE SAME "S" OPCODE GAVE AN
+000910*                   OPPOSITE-SIGNED ANSWER DEPENDING ON WHICH MODE
+000920*                   RAN IT.
+000930*   2026-08-09  RA  FIXED-MODE SESSIONS NOW ASK FOR A CURRENCY
+000940*                   CODE ONCE UP FRONT; BATCH-ENGINE TRANSACTIONS
+000950*                   CARRY THEIR OWN (OPCTRREC). WHEN THE CALLER
+000960*                   ASKS FOR BASE-CURRENCY RESULTS
+000970*                   (LNK-CURRENCY-CONVERT-SW), EACH RESULTADO IS
+000980*                   CONVERTED AGAINST THE CURTAB RATE TABLE BEFORE
+000990*                   IT IS DISPLAYED, LOGGED OR WRITTEN TO HISTORY.
+001000*   2026-08-09  RA  GOBACK REPLACES STOP RUN SO A CALLER (COBOL5,
+001010*                   COBOL6) SURVIVES THE RETURN. RETURN-CODE IS
+001020*                   NOW SET NONZERO WHEN ANY OPERATION THIS RUN
+001030*                   HIT A SIZE ERROR OR A DIVIDE-BY-ZERO. THE RUN
+001040*                   TIMESTAMP USED ON THE AUDIT LOG IS NOW BUILT
+001050*                   BEFORE EACH CALCULATION INSTEAD OF AFTER, AND
+001060*                   ALSO DISPLAYED ON EVERY "RESULTADO" LINE.
+001070******************************************************************
+001080 IDENTIFICATION DIVISION.
+001090 PROGRAM-ID. Operaciones-Basicas-COBOL2.
+001100 ENVIRONMENT DIVISION.
+001110 INPUT-OUTPUT SECTION.
+001120 FILE-CONTROL.
+001130     SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+001140         ORGANIZATION IS LINE SEQUENTIAL.
+001150     SELECT OPCODE-IN-FILE ASSIGN TO OPCTRANS
+001160         ORGANIZATION IS LINE SEQUENTIAL.
+001170     SELECT OPCODE-OUT-FILE ASSIGN TO OPCRESLT
+001180         ORGANIZATION IS LINE SEQUENTIAL.
+001190     SELECT HISTORY-FILE ASSIGN TO HISTORY
+001200         ORGANIZATION IS INDEXED
+001210         ACCESS MODE IS DYNAMIC
+001220         RECORD KEY IS HIST-KEY
+001230         FILE STATUS IS WS-HIST-STATUS.
+001240 DATA DIVISION.
+001250 FILE SECTION.
+001260 FD  AUDIT-LOG-FILE
+001270     RECORDING MODE IS F.
+001280     COPY AUDITREC.
+001290 FD  OPCODE-IN-FILE
+001300     RECORDING MODE IS F.
+001310     COPY OPCTRREC.
+001320 FD  OPCODE-OUT-FILE
+001330     RECORDING MODE IS F.
+001340 01  OPCODE-OUT-REC             PIC X(80).
+001350 FD  HISTORY-FILE.
+001360     COPY HISTREC.
+001370 WORKING-STORAGE SECTION.
+001380     COPY CURRFLD.
+001390     COPY CURRTAB.
+001400     COPY TRANXREC.
+001410     COPY TRANXREC REPLACING
+001420         ==NUM1== BY ==NUM3==
+001430         ==NUM2== BY ==NUM4==
+001440         ==RESULTADO== BY ==FILLER-RESULT-2==.
+001450     COPY TRANXREC REPLACING
+001460         ==NUM1== BY ==NUM5==
+001470         ==NUM2== BY ==NUM6==
+001480         ==RESULTADO== BY ==FILLER-RESULT-3==.
+001490     COPY TRANXREC REPLACING
+001500         ==NUM1== BY ==NUM7==
+001510         ==NUM2== BY ==NUM8==
+001520         ==RESULTADO== BY ==FILLER-RESULT-4==.
+001530*
+001540 77  WS-SIZE-ERROR-SW       PIC X(01) VALUE "N".
+001550     88 WS-SIZE-ERROR                VALUE "Y".
+001560     88 WS-SIZE-ERROR-OFF            VALUE "N".
+001570 77  WS-ANY-ERROR-SW        PIC X(01) VALUE "N".
+001580     88 WS-ANY-ERROR                  VALUE "Y".
+001581 77  WS-OP-ERROR-ADD-SW     PIC X(01) VALUE "N".
+001582     88 WS-OP-ERROR-ADD                VALUE "Y".
+001583 77  WS-OP-ERROR-SUB-SW     PIC X(01) VALUE "N".
+001584     88 WS-OP-ERROR-SUB                VALUE "Y".
+001585 77  WS-OP-ERROR-MUL-SW     PIC X(01) VALUE "N".
+001586     88 WS-OP-ERROR-MUL                VALUE "Y".
+001587 77  WS-OP-ERROR-DIV-SW     PIC X(01) VALUE "N".
+001588     88 WS-OP-ERROR-DIV                VALUE "Y".
+001590 01  WS-AUDIT-OPERAND-1     PIC S9(9)V99.
+001600 01  WS-AUDIT-OPERAND-2     PIC S9(9)V99.
+001610 01  WS-AUDIT-OPERATION     PIC X(01).
+001620 77  WS-OPC-EOF-SW          PIC X(01) VALUE "N".
+001630     88 WS-OPC-EOF                    VALUE "Y".
+001640 01  OPC-DETAIL-REC.
+001650     05 FILLER              PIC X(10) VALUE "RESULTADO=".
+001660     05 OPC-D-RESULTADO     PIC -,---,---,--9.99.
+001670     05 FILLER              PIC X(03) VALUE " OP".
+001680     05 OPC-D-OPERATION     PIC X(01).
+001690     05 FILLER              PIC X(01) VALUE SPACE.
+001700     05 OPC-D-CURRENCY      PIC X(03).
+001710     05 FILLER              PIC X(46) VALUE SPACES.
+001720 77  WS-OUT-CURRENCY-CODE   PIC X(03) VALUE "USD".
+001730 77  WS-CURR-FOUND-SW       PIC X(01) VALUE "N".
+001740     88 WS-CURR-FOUND                VALUE "Y".
+001750 77  WS-RESULTADO-ED        PIC -,---,---,--9.99.
+001760 77  WS-HIST-STATUS         PIC X(02) VALUE SPACES.
+001770 77  WS-HIST-RUN-DATE       PIC 9(08) VALUE ZERO.
+001780 77  WS-HIST-TRANS-SEQ      PIC 9(08) VALUE ZERO.
+001790 77  WS-HIST-SEQ-CTR        PIC 9(08) COMP VALUE ZERO.
+001800 77  WS-TIME-OF-DAY         PIC 9(08) VALUE ZERO.
+001810 01  WS-TIMESTAMP-PARTS.
+001820     05 WS-TS-YEAR          PIC 9(04).
+001830     05 WS-TS-MONTH         PIC 9(02).
+001840     05 WS-TS-DAY           PIC 9(02).
+001850     05 WS-TS-HOUR          PIC 9(02).
+001860     05 WS-TS-MINUTE        PIC 9(02).
+001870     05 WS-TS-SECOND        PIC 9(02).
+001880     05 WS-TS-HUNDREDTHS    PIC 9(02).
+001890 77  WS-RUN-TIMESTAMP       PIC X(26) VALUE SPACES.
+001900*
+001910******************************************************************
+001920* FIELDS FOR THE INTRA-SESSION CONSISTENCY CHECK - THIS RUN'S OWN
+001930* RESULT FOR EACH OF THE FOUR FIXED-MODE OPERATIONS IS KEPT HERE
+001940* SO 7000-VERIFICAR-CONSISTENCIA CAN RECOMPUTE THE SAME OPERATION
+001950* FRESH FROM NUM1-NUM8 AND COMPARE IT BACK AGAINST THE CAPTURED
+001960* RESULT, WITHIN A SMALL ROUNDING TOLERANCE. THE WS-OP-ERROR-*
+001961* SWITCHES REMEMBER WHICH OPERATIONS ACTUALLY COMPLETED, SINCE
+001962* WS-SIZE-ERROR-SW ITSELF IS RESET AND REUSED BY EACH OF THE FOUR
+001963* OPERATIONS IN TURN AND NO LONGER REFLECTS ANY BUT THE LAST ONE
+001964* BY THE TIME THIS CHECK RUNS.
+001970******************************************************************
+001980 01  WS-THIS-RUN-ADD        PIC S9(9)V99 VALUE ZERO.
+001990 01  WS-THIS-RUN-SUB        PIC S9(9)V99 VALUE ZERO.
+002000 01  WS-THIS-RUN-MUL        PIC S9(9)V99 VALUE ZERO.
+002010 01  WS-THIS-RUN-DIV        PIC S9(9)V99 VALUE ZERO.
+002020 01  WS-CONSIST-DERIVADO    PIC S9(9)V99 VALUE ZERO.
+002030 01  WS-CONSIST-DERIVADO-ED PIC -,---,---,--9.99.
+002040 01  WS-CONSIST-DIFF        PIC S9(9)V99 VALUE ZERO.
+002050 77  WS-CONSIST-TOLERANCE   PIC S9(9)V99 VALUE 0.01.
+002060 77  WS-CONSIST-TOLERANCE-N PIC S9(9)V99 VALUE -0.01.
+002070 LINKAGE SECTION.
+002080     COPY LNKPARMS.
+002090 PROCEDURE DIVISION USING LNK-PARMS.
+002100 0000-MAINLINE.
+002110     PERFORM 1000-INITIALIZE
+002120         THRU 1000-INITIALIZE-EXIT.
+002130     IF LNK-MODE-BATCH
+002140         PERFORM 6000-PROCESS-BATCH-ENGINE
+002150             THRU 6000-PROCESS-BATCH-ENGINE-EXIT
+002160     ELSE
+002170         PERFORM 2000-SUMA
+002180             THRU 2000-SUMA-EXIT
+002190         PERFORM 3000-RESTA
+002200             THRU 3000-RESTA-EXIT
+002210         PERFORM 4000-MULTIPLICACION
+002220             THRU 4000-MULTIPLICACION-EXIT
+002230         PERFORM 5000-DIVISION
+002240             THRU 5000-DIVISION-EXIT
+002250         PERFORM 7000-VERIFICAR-CONSISTENCIA
+002260             THRU 7000-VERIFICAR-CONSISTENCIA-EXIT
+002270     END-IF.
+002280     PERFORM 8000-TERMINATE
+002290         THRU 8000-TERMINATE-EXIT.
+002300     GOBACK.
+002310*
+002320******************************************************************
+002330* 1000-INITIALIZE - OPEN THE SHARED AUDIT LOG FOR APPEND.
+002340******************************************************************
+002350 1000-INITIALIZE.
+002360     OPEN EXTEND AUDIT-LOG-FILE.
+002370     PERFORM 1100-OPEN-HISTORY-FILE
+002380         THRU 1100-OPEN-HISTORY-FILE-EXIT.
+002390     ACCEPT WS-HIST-RUN-DATE FROM DATE YYYYMMDD.
+002400     PERFORM 1050-INICIALIZAR-SECUENCIA
+002410         THRU 1050-INICIALIZAR-SECUENCIA-EXIT.
+002420     IF NOT LNK-MODE-BATCH
+002430         PERFORM 1150-PREGUNTA-MONEDA
+002440             THRU 1150-PREGUNTA-MONEDA-EXIT
+002450     END-IF.
+002460 1000-INITIALIZE-EXIT.
+002470     EXIT.
+002480*
+002490******************************************************************
+002500* 1100-OPEN-HISTORY-FILE - OPEN THE INDEXED HISTORY FILE FOR
+002510*                          UPDATE, CREATING IT ON ITS VERY FIRST
+002520*                          USE IF IT DOES NOT YET EXIST.
+002530******************************************************************
+002540 1100-OPEN-HISTORY-FILE.
+002550     OPEN I-O HISTORY-FILE.
+002560     IF WS-HIST-STATUS = "35"
+002570         OPEN OUTPUT HISTORY-FILE
+002580         CLOSE HISTORY-FILE
+002590         OPEN I-O HISTORY-FILE
+002600     END-IF.
+002610 1100-OPEN-HISTORY-FILE-EXIT.
+002620     EXIT.
+002630*
+002640******************************************************************
+002650* 1050-INICIALIZAR-SECUENCIA - SEED WS-HIST-SEQ-CTR FROM THE
+002660*                              HIGHEST HIST-TRANS-SEQ ALREADY ON
+002670*                              FILE FOR TODAY'S RUN DATE, SO EVERY
+002680*                              TRANSACTION THIS RUN WRITES GETS A
+002690*                              NEW, STRICTLY INCREASING SEQUENCE
+002700*                              NUMBER, NOT TIED TO THE WALL CLOCK.
+002710******************************************************************
+002720 1050-INICIALIZAR-SECUENCIA.
+002730     MOVE WS-HIST-RUN-DATE TO HIST-RUN-DATE.
+002740     MOVE 99999999         TO HIST-TRANS-SEQ.
+002750     START HISTORY-FILE KEY IS NOT GREATER THAN HIST-KEY
+002760         INVALID KEY
+002770             MOVE ZERO TO WS-HIST-SEQ-CTR
+002780     END-START.
+002790     IF WS-HIST-STATUS = "00"
+002800         READ HISTORY-FILE NEXT RECORD
+002810             AT END
+002820                 MOVE ZERO TO WS-HIST-SEQ-CTR
+002830             NOT AT END
+002840                 IF HIST-RUN-DATE = WS-HIST-RUN-DATE
+002850                     MOVE HIST-TRANS-SEQ TO WS-HIST-SEQ-CTR
+002860                 ELSE
+002870                     MOVE ZERO TO WS-HIST-SEQ-CTR
+002880                 END-IF
+002890         END-READ
+002900     END-IF.
+002910 1050-INICIALIZAR-SECUENCIA-EXIT.
+002920     EXIT.
+002930*
+002940******************************************************************
+002950* 1150-PREGUNTA-MONEDA - ASK FOR THE CURRENCY CODE FOR THIS FIXED-
+002960*                        MODE SESSION. THE SAME CODE APPLIES TO ALL
+002970*                        FOUR OPERATIONS. ENTER KEEPS THE DEFAULT
+002980*                        OF "USD".
+002990******************************************************************
+003000 1150-PREGUNTA-MONEDA.
+003010     DISPLAY "Codigo de moneda para esta sesion (ISO, "
+003020         "ENTER=USD): ".
+003030     ACCEPT CURRENCY-CODE.
+003040     IF CURRENCY-CODE = SPACES
+003050         MOVE "USD" TO CURRENCY-CODE
+003060     END-IF.
+003070 1150-PREGUNTA-MONEDA-EXIT.
+003080     EXIT.
+003090*
+003100******************************************************************
+003110* 6000-PROCESS-BATCH-ENGINE - READ A MIXED BATCH OF OPERATION-CODE
+003120*                             TRANSACTIONS FROM OPCTRANS, APPLY
+003130*                             THE OPERATION EACH RECORD CARRIES,
+003140*                             AND WRITE A RESULT LINE AND AN
+003150*                             AUDIT LOG ENTRY FOR EACH ONE.
+003160******************************************************************
+003170 6000-PROCESS-BATCH-ENGINE.
+003180     OPEN INPUT OPCODE-IN-FILE
+003190          OUTPUT OPCODE-OUT-FILE.
+003200     PERFORM 6100-READ-OPCODE-TRANS
+003210         THRU 6100-READ-OPCODE-TRANS-EXIT.
+003220     PERFORM 6200-APPLY-OPCODE-TRANS
+003230         THRU 6200-APPLY-OPCODE-TRANS-EXIT
+003240         UNTIL WS-OPC-EOF.
+003250     CLOSE OPCODE-IN-FILE
+003260           OPCODE-OUT-FILE.
+003270 6000-PROCESS-BATCH-ENGINE-EXIT.
+003280     EXIT.
+003290*
+003300 6100-READ-OPCODE-TRANS.
+003310     READ OPCODE-IN-FILE
+003320         AT END
+003330             SET WS-OPC-EOF TO TRUE
+003340     END-READ.
+003350 6100-READ-OPCODE-TRANS-EXIT.
+003360     EXIT.
+003370*
+003380 6200-APPLY-OPCODE-TRANS.
+003390     MOVE OPC-OPERAND-1     TO NUM1.
+003400     MOVE OPC-OPERAND-2     TO NUM2.
+003410     MOVE OPC-OPERATION     TO WS-AUDIT-OPERATION.
+003420     IF OPC-CURRENCY-CODE = SPACES
+003430         MOVE "USD" TO CURRENCY-CODE
+003440     ELSE
+003450         MOVE OPC-CURRENCY-CODE TO CURRENCY-CODE
+003460     END-IF.
+003470     MOVE CURRENCY-CODE     TO WS-OUT-CURRENCY-CODE.
+003480     SET WS-SIZE-ERROR-OFF TO TRUE.
+003490     ACCEPT WS-TIME-OF-DAY FROM TIME.
+003500     ADD 1 TO WS-HIST-SEQ-CTR.
+003510     MOVE WS-HIST-SEQ-CTR TO WS-HIST-TRANS-SEQ.
+003520     PERFORM 9050-BUILD-TIMESTAMP
+003530         THRU 9050-BUILD-TIMESTAMP-EXIT.
+003540     EVALUATE TRUE
+003550         WHEN OPC-OP-ADD
+003560             ADD NUM1 TO NUM2 GIVING RESULTADO ROUNDED
+003570                 ON SIZE ERROR
+003580                     MOVE ZERO TO RESULTADO
+003590                     SET WS-SIZE-ERROR TO TRUE
+003600                     SET WS-ANY-ERROR TO TRUE
+003610             END-ADD
+003620         WHEN OPC-OP-SUB
+003630             SUBTRACT NUM1 FROM NUM2 GIVING RESULTADO ROUNDED
+003640                 ON SIZE ERROR
+003650                     MOVE ZERO TO RESULTADO
+003660                     SET WS-SIZE-ERROR TO TRUE
+003670                     SET WS-ANY-ERROR TO TRUE
+003680             END-SUBTRACT
+003690         WHEN OPC-OP-MUL
+003700             MULTIPLY NUM1 BY NUM2 GIVING RESULTADO ROUNDED
+003710                 ON SIZE ERROR
+003720                     MOVE ZERO TO RESULTADO
+003730                     SET WS-SIZE-ERROR TO TRUE
+003740                     SET WS-ANY-ERROR TO TRUE
+003750             END-MULTIPLY
+003760         WHEN OPC-OP-DIV
+003770             IF NUM2 NOT = 0
+003780                 DIVIDE NUM1 BY NUM2 GIVING RESULTADO ROUNDED
+003790                     ON SIZE ERROR
+003800                         MOVE ZERO TO RESULTADO
+003810                         SET WS-SIZE-ERROR TO TRUE
+003820                         SET WS-ANY-ERROR TO TRUE
+003830                 END-DIVIDE
+003840             ELSE
+003850                 DISPLAY "Error: No se puede dividir por cero; "
+003860                     "transaccion omitida."
+003870                 MOVE ZERO TO RESULTADO
+003880                 SET WS-SIZE-ERROR TO TRUE
+003890                 SET WS-ANY-ERROR TO TRUE
+003900             END-IF
+003910     END-EVALUATE.
+003920     IF NOT WS-SIZE-ERROR
+003930         IF LNK-CONVERT-TO-BASE
+003940             PERFORM 9200-CONVERTIR-A-BASE
+003950                 THRU 9200-CONVERTIR-A-BASE-EXIT
+003960         END-IF
+003970         MOVE RESULTADO         TO OPC-D-RESULTADO
+003980         MOVE OPC-OPERATION     TO OPC-D-OPERATION
+003990         MOVE WS-OUT-CURRENCY-CODE TO OPC-D-CURRENCY
+004000         WRITE OPCODE-OUT-REC FROM OPC-DETAIL-REC
+004010     END-IF.
+004020     MOVE NUM1               TO WS-AUDIT-OPERAND-1.
+004030     MOVE NUM2               TO WS-AUDIT-OPERAND-2.
+004040     PERFORM 9000-WRITE-AUDIT-LOG
+004050         THRU 9000-WRITE-AUDIT-LOG-EXIT.
+004060     PERFORM 9100-WRITE-HISTORY
+004070         THRU 9100-WRITE-HISTORY-EXIT.
+004080     PERFORM 6100-READ-OPCODE-TRANS
+004090         THRU 6100-READ-OPCODE-TRANS-EXIT.
+004100 6200-APPLY-OPCODE-TRANS-EXIT.
+004110     EXIT.
+004120*
+004130******************************************************************
+004140* 7000-VERIFICAR-CONSISTENCIA - RECOMPUTE EACH OF THIS RUN'S FOUR
+004141*                               FIXED-MODE OPERATIONS FRESH, FROM
+004142*                               NUM1-NUM8 DIRECTLY, AND COMPARE
+004143*                               THE RECOMPUTED VALUE BACK AGAINST
+004144*                               THE RESULT CAPTURED AT CALCULATION
+004145*                               TIME (WS-THIS-RUN-ADD/SUB/MUL/DIV)
+004146*                               WITHIN A SMALL ROUNDING TOLERANCE.
+004150*                               AN OPERATION WHOSE OWN CALCULATION
+004160*                               ALREADY FAILED (SIZE ERROR OR
+004170*                               DIVIDE BY ZERO) IS SKIPPED HERE
+004180*                               INSTEAD OF BEING RE-CHECKED
+004190*                               AGAINST A RESULT FIELD THAT WAS
+004191*                               NEVER SET.
+004200******************************************************************
+004240 7000-VERIFICAR-CONSISTENCIA.
+004250     DISPLAY "Verificacion de consistencia de esta sesion:".
+004260     IF WS-OP-ERROR-ADD
+004261         DISPLAY "  SUMA    omitida; el calculo no se completo."
+004262     ELSE
+004270         ADD NUM1 TO NUM2 GIVING WS-CONSIST-DERIVADO ROUNDED
+004280         SUBTRACT WS-THIS-RUN-ADD FROM WS-CONSIST-DERIVADO
+004290             GIVING WS-CONSIST-DIFF
+004300         MOVE WS-CONSIST-DERIVADO TO WS-CONSIST-DERIVADO-ED
+004310         IF WS-CONSIST-DIFF >= WS-CONSIST-TOLERANCE-N
+004320             AND WS-CONSIST-DIFF <= WS-CONSIST-TOLERANCE
+004330             DISPLAY "  SUMA    recalculado: "
+004340                 WS-CONSIST-DERIVADO-ED " CONSISTENTE"
+004350         ELSE
+004360             DISPLAY "  SUMA    recalculado: "
+004370                 WS-CONSIST-DERIVADO-ED
+004380                 " INCONSISTENTE - REVISE LOS OPERANDOS"
+004390         END-IF
+004391     END-IF.
+004400     IF WS-OP-ERROR-SUB
+004401         DISPLAY "  RESTA   omitida; el calculo no se completo."
+004402     ELSE
+004410         SUBTRACT NUM3 FROM NUM4
+004411             GIVING WS-CONSIST-DERIVADO ROUNDED
+004420         SUBTRACT WS-THIS-RUN-SUB FROM WS-CONSIST-DERIVADO
+004421             GIVING WS-CONSIST-DIFF
+004430         MOVE WS-CONSIST-DERIVADO TO WS-CONSIST-DERIVADO-ED
+004440         IF WS-CONSIST-DIFF >= WS-CONSIST-TOLERANCE-N
+004450             AND WS-CONSIST-DIFF <= WS-CONSIST-TOLERANCE
+004460             DISPLAY "  RESTA   recalculado: "
+004470                 WS-CONSIST-DERIVADO-ED " CONSISTENTE"
+004480         ELSE
+004490             DISPLAY "  RESTA   recalculado: "
+004500                 WS-CONSIST-DERIVADO-ED
+004510                 " INCONSISTENTE - REVISE LOS OPERANDOS"
+004520         END-IF
+004521     END-IF.
+004530     IF WS-OP-ERROR-MUL
+004531         DISPLAY "  MULT.   omitida; el calculo no se completo."
+004532     ELSE
+004570         MULTIPLY NUM5 BY NUM6 GIVING WS-CONSIST-DERIVADO ROUNDED
+004590         SUBTRACT WS-THIS-RUN-MUL FROM WS-CONSIST-DERIVADO
+004600             GIVING WS-CONSIST-DIFF
+004610         MOVE WS-CONSIST-DERIVADO TO WS-CONSIST-DERIVADO-ED
+004620         IF WS-CONSIST-DIFF >= WS-CONSIST-TOLERANCE-N
+004630             AND WS-CONSIST-DIFF <= WS-CONSIST-TOLERANCE
+004640             DISPLAY "  MULT.   recalculado: "
+004650                 WS-CONSIST-DERIVADO-ED " CONSISTENTE"
+004660         ELSE
+004670             DISPLAY "  MULT.   recalculado: "
+004680                 WS-CONSIST-DERIVADO-ED
+004690                 " INCONSISTENTE - REVISE LOS OPERANDOS"
+004700         END-IF
+004701     END-IF.
+004720     IF WS-OP-ERROR-DIV
+004721         DISPLAY "  DIV.    omitida; el calculo no se completo."
+004722     ELSE
+004723         DIVIDE NUM7 BY NUM8 GIVING WS-CONSIST-DERIVADO ROUNDED
+004740         SUBTRACT WS-THIS-RUN-DIV FROM WS-CONSIST-DERIVADO
+004750             GIVING WS-CONSIST-DIFF
+004760         MOVE WS-CONSIST-DERIVADO TO WS-CONSIST-DERIVADO-ED
+004770         IF WS-CONSIST-DIFF >= WS-CONSIST-TOLERANCE-N
+004780             AND WS-CONSIST-DIFF <= WS-CONSIST-TOLERANCE
+004790             DISPLAY "  DIV.    recalculado: "
+004800                 WS-CONSIST-DERIVADO-ED " CONSISTENTE"
+004810         ELSE
+004820             DISPLAY "  DIV.    recalculado: "
+004830                 WS-CONSIST-DERIVADO-ED
+004840                 " INCONSISTENTE - REVISE LOS OPERANDOS"
+004850         END-IF
+004851     END-IF.
+004860 7000-VERIFICAR-CONSISTENCIA-EXIT.
+004870     EXIT.
+004880*
+004890******************************************************************
+004900* 2000-SUMA - ADD NUM1 AND NUM2.
+004910******************************************************************
+004920 2000-SUMA.
+004930     PERFORM 2010-LEER-NUM1
+004940         THRU 2010-LEER-NUM1-EXIT.
+004950     PERFORM 2015-LEER-NUM2
+004960         THRU 2015-LEER-NUM2-EXIT.
+004970
+004980     SET WS-SIZE-ERROR-OFF TO TRUE.
+004990     ACCEPT WS-TIME-OF-DAY FROM TIME.
+005000     ADD 1 TO WS-HIST-SEQ-CTR.
+005010     MOVE WS-HIST-SEQ-CTR TO WS-HIST-TRANS-SEQ.
+005020     PERFORM 9050-BUILD-TIMESTAMP
+005030         THRU 9050-BUILD-TIMESTAMP-EXIT.
+005040     ADD NUM1 TO NUM2 GIVING RESULTADO ROUNDED
+005050         ON SIZE ERROR
+005060             DISPLAY "Error: desbordamiento en la suma; "
+005070                 "calculo omitido."
+005080             MOVE ZERO TO RESULTADO
+005090             SET WS-SIZE-ERROR TO TRUE
+005100             SET WS-ANY-ERROR TO TRUE
+005101             SET WS-OP-ERROR-ADD TO TRUE
+005110         NOT ON SIZE ERROR
+005120             MOVE CURRENCY-CODE TO WS-OUT-CURRENCY-CODE
+005130             MOVE RESULTADO TO WS-THIS-RUN-ADD
+005140             IF LNK-CONVERT-TO-BASE
+005150                 PERFORM 9200-CONVERTIR-A-BASE
+005160                     THRU 9200-CONVERTIR-A-BASE-EXIT
+005170             END-IF
+005180             MOVE RESULTADO TO WS-RESULTADO-ED
+005190             DISPLAY "El resultado es: ", WS-RESULTADO-ED,
+005200                 " ", WS-OUT-CURRENCY-CODE, " ", WS-RUN-TIMESTAMP
+005210     END-ADD.
+005220     MOVE NUM1 TO WS-AUDIT-OPERAND-1.
+005230     MOVE NUM2 TO WS-AUDIT-OPERAND-2.
+005240     MOVE "A"  TO WS-AUDIT-OPERATION.
+005250     PERFORM 9000-WRITE-AUDIT-LOG
+005260         THRU 9000-WRITE-AUDIT-LOG-EXIT.
+005270     PERFORM 9100-WRITE-HISTORY
+005280         THRU 9100-WRITE-HISTORY-EXIT.
+005290 2000-SUMA-EXIT.
+005300     EXIT.
+005310*
+005320******************************************************************
+005330* 2010-LEER-NUM1 / 2015-LEER-NUM2 - ACCEPT EACH OPERAND AND
+005340*                                   RE-PROMPT ON NON-NUMERIC INPUT.
+005350******************************************************************
+005360 2010-LEER-NUM1.
+005370     DISPLAY "Introducir el primer numero: "
+005380     ACCEPT NUM1.
+005390     IF NUM1 NOT NUMERIC
+005400         DISPLAY "Error: entrada no numerica; intente de nuevo."
+005410         GO TO 2010-LEER-NUM1
+005420     END-IF.
+005430 2010-LEER-NUM1-EXIT.
+005440     EXIT.
+005450*
+005460 2015-LEER-NUM2.
+005470     DISPLAY "Introducir el segundo numero: "
+005480     ACCEPT NUM2.
+005490     IF NUM2 NOT NUMERIC
+005500         DISPLAY "Error: entrada no numerica; intente de nuevo."
+005510         GO TO 2015-LEER-NUM2
+005520     END-IF.
+005530 2015-LEER-NUM2-EXIT.
+005540     EXIT.
+005550*
+005560******************************************************************
+005570* 3000-RESTA - SUBTRACT NUM3 FROM NUM4.
+005580******************************************************************
+005590 3000-RESTA.
+005600     PERFORM 3010-LEER-NUM3
+005610         THRU 3010-LEER-NUM3-EXIT.
+005620     PERFORM 3015-LEER-NUM4
+005630         THRU 3015-LEER-NUM4-EXIT.
+005640
+005650     SET WS-SIZE-ERROR-OFF TO TRUE.
+005660     ACCEPT WS-TIME-OF-DAY FROM TIME.
+005670     ADD 1 TO WS-HIST-SEQ-CTR.
+005680     MOVE WS-HIST-SEQ-CTR TO WS-HIST-TRANS-SEQ.
+005690     PERFORM 9050-BUILD-TIMESTAMP
+005700         THRU 9050-BUILD-TIMESTAMP-EXIT.
+005710     SUBTRACT NUM3 FROM NUM4 GIVING FILLER-RESULT-2 ROUNDED
+005720         ON SIZE ERROR
+005730             DISPLAY "Error: desbordamiento en la resta; "
+005740                 "calculo omitido."
+005750             MOVE ZERO TO FILLER-RESULT-2
+005760             SET WS-SIZE-ERROR TO TRUE
+005770             SET WS-ANY-ERROR TO TRUE
+005771             SET WS-OP-ERROR-SUB TO TRUE
+005780         NOT ON SIZE ERROR
+005790             MOVE FILLER-RESULT-2 TO RESULTADO
+005800             MOVE CURRENCY-CODE TO WS-OUT-CURRENCY-CODE
+005810             MOVE FILLER-RESULT-2 TO WS-THIS-RUN-SUB
+005820             IF LNK-CONVERT-TO-BASE
+005830                 PERFORM 9200-CONVERTIR-A-BASE
+005840                     THRU 9200-CONVERTIR-A-BASE-EXIT
+005850             END-IF
+005860             MOVE RESULTADO TO FILLER-RESULT-2
+005870             MOVE FILLER-RESULT-2 TO WS-RESULTADO-ED
+005880             DISPLAY "El resultado es: ", WS-RESULTADO-ED,
+005890                 " ", WS-OUT-CURRENCY-CODE, " ", WS-RUN-TIMESTAMP
+005900     END-SUBTRACT.
+005910     MOVE NUM3 TO WS-AUDIT-OPERAND-1.
+005920     MOVE NUM4 TO WS-AUDIT-OPERAND-2.
+005930     MOVE "S"  TO WS-AUDIT-OPERATION.
+005940     MOVE FILLER-RESULT-2 TO RESULTADO.
+005950     PERFORM 9000-WRITE-AUDIT-LOG
+005960         THRU 9000-WRITE-AUDIT-LOG-EXIT.
+005970     PERFORM 9100-WRITE-HISTORY
+005980         THRU 9100-WRITE-HISTORY-EXIT.
+005990 3000-RESTA-EXIT.
+006000     EXIT.
+006010*
+006020******************************************************************
+006030* 3010-LEER-NUM3 / 3015-LEER-NUM4 - ACCEPT EACH OPERAND AND
+006040*                                   RE-PROMPT ON NON-NUMERIC INPUT.
+006050******************************************************************
+006060 3010-LEER-NUM3.
+006070     DISPLAY "Introducir el primer numero: "
+006080     ACCEPT NUM3.
+006090     IF NUM3 NOT NUMERIC
+006100         DISPLAY "Error: entrada no numerica; intente de nuevo."
+006110         GO TO 3010-LEER-NUM3
+006120     END-IF.
+006130 3010-LEER-NUM3-EXIT.
+006140     EXIT.
+006150*
+006160 3015-LEER-NUM4.
+006170     DISPLAY "Introducir el segundo numero: "
+006180     ACCEPT NUM4.
+006190     IF NUM4 NOT NUMERIC
+006200         DISPLAY "Error: entrada no numerica; intente de nuevo."
+006210         GO TO 3015-LEER-NUM4
+006220     END-IF.
+006230 3015-LEER-NUM4-EXIT.
+006240     EXIT.
+006250*
+006260******************************************************************
+006270* 4000-MULTIPLICACION - MULTIPLY NUM5 BY NUM6.
+006280******************************************************************
+006290 4000-MULTIPLICACION.
+006300     PERFORM 4010-LEER-NUM5
+006310         THRU 4010-LEER-NUM5-EXIT.
+006320     PERFORM 4015-LEER-NUM6
+006330         THRU 4015-LEER-NUM6-EXIT.
+006340
+006350     SET WS-SIZE-ERROR-OFF TO TRUE.
+006360     ACCEPT WS-TIME-OF-DAY FROM TIME.
+006370     ADD 1 TO WS-HIST-SEQ-CTR.
+006380     MOVE WS-HIST-SEQ-CTR TO WS-HIST-TRANS-SEQ.
+006390     PERFORM 9050-BUILD-TIMESTAMP
+006400         THRU 9050-BUILD-TIMESTAMP-EXIT.
+006410     MULTIPLY NUM5 BY NUM6 GIVING FILLER-RESULT-3 ROUNDED
+006420         ON SIZE ERROR
+006430             DISPLAY "Error: desbordamiento en la "
+006440                 "multiplicacion; calculo omitido."
+006450             MOVE ZERO TO FILLER-RESULT-3
+006460             SET WS-SIZE-ERROR TO TRUE
+006470             SET WS-ANY-ERROR TO TRUE
+006471             SET WS-OP-ERROR-MUL TO TRUE
+006480         NOT ON SIZE ERROR
+006490             MOVE FILLER-RESULT-3 TO RESULTADO
+006500             MOVE CURRENCY-CODE TO WS-OUT-CURRENCY-CODE
+006510             MOVE FILLER-RESULT-3 TO WS-THIS-RUN-MUL
+006520             IF LNK-CONVERT-TO-BASE
+006530                 PERFORM 9200-CONVERTIR-A-BASE
+006540                     THRU 9200-CONVERTIR-A-BASE-EXIT
+006550             END-IF
+006560             MOVE RESULTADO TO FILLER-RESULT-3
+006570             MOVE FILLER-RESULT-3 TO WS-RESULTADO-ED
+006580             DISPLAY "El resultado es: ", WS-RESULTADO-ED,
+006590                 " ", WS-OUT-CURRENCY-CODE, " ", WS-RUN-TIMESTAMP
+006600     END-MULTIPLY.
+006610     MOVE NUM5 TO WS-AUDIT-OPERAND-1.
+006620     MOVE NUM6 TO WS-AUDIT-OPERAND-2.
+006630     MOVE "M"  TO WS-AUDIT-OPERATION.
+006640     MOVE FILLER-RESULT-3 TO RESULTADO.
+006650     PERFORM 9000-WRITE-AUDIT-LOG
+006660         THRU 9000-WRITE-AUDIT-LOG-EXIT.
+006670     PERFORM 9100-WRITE-HISTORY
+006680         THRU 9100-WRITE-HISTORY-EXIT.
+006690 4000-MULTIPLICACION-EXIT.
+006700     EXIT.
+006710*
+006720******************************************************************
+006730* 4010-LEER-NUM5 / 4015-LEER-NUM6 - ACCEPT EACH OPERAND AND
+006740*                                   RE-PROMPT ON NON-NUMERIC INPUT.
+006750******************************************************************
+006760 4010-LEER-NUM5.
+006770     DISPLAY "Introducir el primer numero: "
+006780     ACCEPT NUM5.
+006790     IF NUM5 NOT NUMERIC
+006800         DISPLAY "Error: entrada no numerica; intente de nuevo."
+006810         GO TO 4010-LEER-NUM5
+006820     END-IF.
+006830 4010-LEER-NUM5-EXIT.
+006840     EXIT.
+006850*
+006860 4015-LEER-NUM6.
+006870     DISPLAY "Introducir el segundo numero: "
+006880     ACCEPT NUM6.
+006890     IF NUM6 NOT NUMERIC
+006900         DISPLAY "Error: entrada no numerica; intente de nuevo."
+006910         GO TO 4015-LEER-NUM6
+006920     END-IF.
+006930 4015-LEER-NUM6-EXIT.
+006940     EXIT.
+006950*
+006960******************************************************************
+006970* 5000-DIVISION - DIVIDE NUM7 BY NUM8, GUARDING A ZERO DIVISOR.
+006980******************************************************************
+006990 5000-DIVISION.
+007000     PERFORM 5010-LEER-NUM7
+007010         THRU 5010-LEER-NUM7-EXIT.
+007020     PERFORM 5015-LEER-NUM8
+007030         THRU 5015-LEER-NUM8-EXIT.
+007040
+007050     SET WS-SIZE-ERROR-OFF TO TRUE.
+007060     ACCEPT WS-TIME-OF-DAY FROM TIME.
+007070     ADD 1 TO WS-HIST-SEQ-CTR.
+007080     MOVE WS-HIST-SEQ-CTR TO WS-HIST-TRANS-SEQ.
+007090     PERFORM 9050-BUILD-TIMESTAMP
+007100         THRU 9050-BUILD-TIMESTAMP-EXIT.
+007110     IF NUM8 NOT = 0
+007120         DIVIDE NUM7 BY NUM8 GIVING FILLER-RESULT-4 ROUNDED
+007130             ON SIZE ERROR
+007140                 DISPLAY "Error: desbordamiento en la "
+007150                     "division; calculo omitido."
+007160                 MOVE ZERO TO FILLER-RESULT-4
+007170                 SET WS-SIZE-ERROR TO TRUE
+007180                 SET WS-ANY-ERROR TO TRUE
+007181                 SET WS-OP-ERROR-DIV TO TRUE
+007190             NOT ON SIZE ERROR
+007200                 MOVE FILLER-RESULT-4 TO RESULTADO
+007210                 MOVE CURRENCY-CODE TO WS-OUT-CURRENCY-CODE
+007220                 MOVE FILLER-RESULT-4 TO WS-THIS-RUN-DIV
+007230                 IF LNK-CONVERT-TO-BASE
+007240                     PERFORM 9200-CONVERTIR-A-BASE
+007250                         THRU 9200-CONVERTIR-A-BASE-EXIT
+007260                 END-IF
+007270                 MOVE RESULTADO TO FILLER-RESULT-4
+007280                 MOVE FILLER-RESULT-4 TO WS-RESULTADO-ED
+007290                 DISPLAY "El resultado es: ", WS-RESULTADO-ED,
+007300                     " ", WS-OUT-CURRENCY-CODE,
+007310                     " ", WS-RUN-TIMESTAMP
+007320         END-DIVIDE
+007330     ELSE
+007340         DISPLAY "Error: No se puede dividir por cero. "
+007350             "Se omite este calculo."
+007360         MOVE ZERO TO FILLER-RESULT-4
+007370         SET WS-SIZE-ERROR TO TRUE
+007380         SET WS-ANY-ERROR TO TRUE
+007381         SET WS-OP-ERROR-DIV TO TRUE
+007390     END-IF.
+007400     MOVE NUM7 TO WS-AUDIT-OPERAND-1.
+007410     MOVE NUM8 TO WS-AUDIT-OPERAND-2.
+007420     MOVE "D"  TO WS-AUDIT-OPERATION.
+007430     MOVE FILLER-RESULT-4 TO RESULTADO.
+007440     PERFORM 9000-WRITE-AUDIT-LOG
+007450         THRU 9000-WRITE-AUDIT-LOG-EXIT.
+007460     PERFORM 9100-WRITE-HISTORY
+007470         THRU 9100-WRITE-HISTORY-EXIT.
+007480 5000-DIVISION-EXIT.
+007490     EXIT.
+007500*
+007510******************************************************************
+007520* 5010-LEER-NUM7 / 5015-LEER-NUM8 - ACCEPT EACH OPERAND AND
+007530*                                   RE-PROMPT ON NON-NUMERIC INPUT.
+007540******************************************************************
+007550 5010-LEER-NUM7.
+007560     DISPLAY "Introducir el primer numero: "
+007570     ACCEPT NUM7.
+007580     IF NUM7 NOT NUMERIC
+007590         DISPLAY "Error: entrada no numerica; intente de nuevo."
+007600         GO TO 5010-LEER-NUM7
+007610     END-IF.
+007620 5010-LEER-NUM7-EXIT.
+007630     EXIT.
+007640*
+007650 5015-LEER-NUM8.
+007660     DISPLAY "Introducir el segundo numero: "
+007670     ACCEPT NUM8.
+007680     IF NUM8 NOT NUMERIC
+007690         DISPLAY "Error: entrada no numerica; intente de nuevo."
+007700         GO TO 5015-LEER-NUM8
+007710     END-IF.
+007720 5015-LEER-NUM8-EXIT.
+007730     EXIT.
+007740*
+007750******************************************************************
+007760* 8000-TERMINATE - CLOSE THE AUDIT LOG.
+007770******************************************************************
+007780 8000-TERMINATE.
+007790     CLOSE AUDIT-LOG-FILE
+007800           HISTORY-FILE.
+007810     IF WS-ANY-ERROR
+007820         MOVE 4 TO RETURN-CODE
+007830     ELSE
+007840         MOVE 0 TO RETURN-CODE
+007850     END-IF.
+007860 8000-TERMINATE-EXIT.
+007870     EXIT.
+007880*
+007890******************************************************************
+007900* 9000-WRITE-AUDIT-LOG - APPEND ONE RECORD TO THE SHARED AUDIT
+007910*                        LOG FOR THE OPERATION JUST PERFORMED.
+007920******************************************************************
+007930 9000-WRITE-AUDIT-LOG.
+007940     MOVE SPACES                TO AUDIT-LOG-REC.
+007950     MOVE WS-RUN-TIMESTAMP       TO AUD-TIMESTAMP.
+007960     MOVE "COBOL2"               TO AUD-PROGRAM-NAME.
+007970     MOVE LNK-OPERATOR-ID        TO AUD-OPERATOR-ID.
+007980     MOVE WS-AUDIT-OPERAND-1     TO AUD-OPERAND-1.
+007990     MOVE WS-AUDIT-OPERAND-2     TO AUD-OPERAND-2.
+008000     MOVE WS-AUDIT-OPERATION     TO AUD-OPERATION.
+008010     MOVE RESULTADO              TO AUD-RESULTADO.
+008020     MOVE WS-OUT-CURRENCY-CODE   TO AUD-CURRENCY-CODE.
+008030     IF WS-SIZE-ERROR
+008040         SET AUD-STATUS-ERROR TO TRUE
+008050     ELSE
+008060         SET AUD-STATUS-OK TO TRUE
+008070     END-IF.
+008080     WRITE AUDIT-LOG-REC.
+008090 9000-WRITE-AUDIT-LOG-EXIT.
+008100     EXIT.
+008110*
+008120******************************************************************
+008130* 9050-BUILD-TIMESTAMP - FORMAT THE RUN DATE AND THE TIME OF DAY
+008140*                        CAPTURED FOR THIS TRANSACTION INTO A
+008150*                        DB2-STYLE TIMESTAMP FOR THE AUDIT LOG.
+008160******************************************************************
+008170 9050-BUILD-TIMESTAMP.
+008180     MOVE WS-HIST-RUN-DATE(1:4)  TO WS-TS-YEAR.
+008190     MOVE WS-HIST-RUN-DATE(5:2)  TO WS-TS-MONTH.
+008200     MOVE WS-HIST-RUN-DATE(7:2)  TO WS-TS-DAY.
+008210     MOVE WS-TIME-OF-DAY(1:2)    TO WS-TS-HOUR.
+008220     MOVE WS-TIME-OF-DAY(3:2)    TO WS-TS-MINUTE.
+008230     MOVE WS-TIME-OF-DAY(5:2)    TO WS-TS-SECOND.
+008240     MOVE WS-TIME-OF-DAY(7:2)    TO WS-TS-HUNDREDTHS.
+008250     STRING WS-TS-YEAR       DELIMITED BY SIZE
+008260         "-"                 DELIMITED BY SIZE
+008270         WS-TS-MONTH         DELIMITED BY SIZE
+008280         "-"                 DELIMITED BY SIZE
+008290         WS-TS-DAY           DELIMITED BY SIZE
+008300         "-"                 DELIMITED BY SIZE
+008310         WS-TS-HOUR          DELIMITED BY SIZE
+008320         "."                 DELIMITED BY SIZE
+008330         WS-TS-MINUTE        DELIMITED BY SIZE
+008340         "."                 DELIMITED BY SIZE
+008350         WS-TS-SECOND        DELIMITED BY SIZE
+008360         "."                 DELIMITED BY SIZE
+008370         WS-TS-HUNDREDTHS    DELIMITED BY SIZE
+008380         "0000"              DELIMITED BY SIZE
+008390         INTO WS-RUN-TIMESTAMP
+008400     END-STRING.
+008410 9050-BUILD-TIMESTAMP-EXIT.
+008420     EXIT.
+008430*
+008440******************************************************************
+008450* 9100-WRITE-HISTORY - WRITE ONE ROW TO THE INDEXED HISTORY FILE
+008460*                      FOR THE OPERATION JUST PERFORMED, KEYED BY
+008470*                      THE RUN DATE AND A TIME-OF-DAY TRANSACTION
+008480*                      SEQUENCE NUMBER.
+008490******************************************************************
+008500 9100-WRITE-HISTORY.
+008510     MOVE SPACES                TO HIST-REC.
+008520     MOVE WS-HIST-RUN-DATE      TO HIST-RUN-DATE.
+008530     MOVE WS-HIST-TRANS-SEQ     TO HIST-TRANS-SEQ.
+008540     MOVE "COBOL2"              TO HIST-PROGRAM-NAME.
+008550     MOVE LNK-OPERATOR-ID       TO HIST-OPERATOR-ID.
+008560     MOVE WS-AUDIT-OPERAND-1    TO HIST-OPERAND-1.
+008570     MOVE WS-AUDIT-OPERAND-2    TO HIST-OPERAND-2.
+008580     MOVE WS-AUDIT-OPERATION    TO HIST-OPERATION.
+008590     MOVE RESULTADO             TO HIST-RESULTADO.
+008600     MOVE WS-OUT-CURRENCY-CODE  TO HIST-CURRENCY-CODE.
+008610     IF WS-SIZE-ERROR
+008620         SET HIST-STATUS-ERROR TO TRUE
+008630     ELSE
+008640         SET HIST-STATUS-OK TO TRUE
+008650     END-IF.
+008660     WRITE HIST-REC
+008670         INVALID KEY
+008680             DISPLAY "Error: clave de historial duplicada; "
+008690                 "registro de historial omitido."
+008700     END-WRITE.
+008710 9100-WRITE-HISTORY-EXIT.
+008720     EXIT.
+008730*
+008740******************************************************************
+008750* 9200-CONVERTIR-A-BASE - LOOK UP THE CURRENT TRANSACTION'S
+008760*                         CURRENCY IN THE CURTAB RATE TABLE AND,
+008770*                         IF FOUND, CONVERT RESULTADO TO THE BASE
+008780*                         CURRENCY (USD). WS-OUT-CURRENCY-CODE IS
+008790*                         SET TO "USD" SO THE DISPLAY, AUDIT LOG
+008800*                         AND HISTORY ROW ALL REFLECT WHAT WAS
+008810*                         ACTUALLY STORED.
+008820******************************************************************
+008830 9200-CONVERTIR-A-BASE.
+008840     MOVE "N" TO WS-CURR-FOUND-SW.
+008850     SET CURR-IDX TO 1.
+008860     PERFORM 9210-BUSCAR-MONEDA
+008870         THRU 9210-BUSCAR-MONEDA-EXIT
+008880         UNTIL WS-CURR-FOUND OR CURR-IDX > 5.
+008890     IF WS-CURR-FOUND AND CURR-ENTRY-RATE(CURR-IDX) NOT = ZERO
+008900         DIVIDE RESULTADO BY CURR-ENTRY-RATE(CURR-IDX)
+008910             GIVING RESULTADO ROUNDED
+008911             ON SIZE ERROR
+008912                 DISPLAY "Error: desbordamiento en la "
+008913                     "conversion de moneda; calculo omitido."
+008914                 MOVE ZERO TO RESULTADO
+008915                 SET WS-SIZE-ERROR TO TRUE
+008916                 SET WS-ANY-ERROR TO TRUE
+008917         END-DIVIDE
+008920         MOVE "USD" TO WS-OUT-CURRENCY-CODE
+008930     ELSE
+008940         DISPLAY "Aviso: moneda " CURRENCY-CODE
+008950             " no encontrada en la tabla; no se realiza "
+008960             "conversion."
+008970     END-IF.
+008980 9200-CONVERTIR-A-BASE-EXIT.
+008990     EXIT.
+009000*
+009010 9210-BUSCAR-MONEDA.
+009020     IF CURR-ENTRY-CODE(CURR-IDX) = CURRENCY-CODE
+009030         SET WS-CURR-FOUND TO TRUE
+009040     ELSE
+009050         SET CURR-IDX UP BY 1
+009060     END-IF.
+009070 9210-BUSCAR-MONEDA-EXIT.
+009080     EXIT.
+009090*
+009100 END PROGRAM Operaciones-Basicas-COBOL2.
