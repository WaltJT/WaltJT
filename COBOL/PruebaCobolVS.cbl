@@ -1,41 +1,148 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COBOL5.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 SI-O-NO PIC X.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           
-           PREGUNTA.
-              
-               GO TO CONTINUACION.
-               
-               IF SI-O-NO = "N" OR SI-O-NO = "n"
-                   GO TO FINALIZA-PROGRAMA
-               IF SI-O-NO = "S" OR SI-O-NO = "s"   
-                   PERFORM PROGRAMA   
-               ELSE    
-                   DISPLAY "Por favor introduce una N o una S: ".
-                     
-            FINALIZA-PROGRMA.
-            STOP RUN.
-            
-            CONTINUACION.
-                DISPLAY "Ejecutar el programa? (S/N): "
-                ACCEPT SI-O-NO.
-                
-            FINALIZA-PROGRAMA.
-                STOP RUN.
-                
-             PROGRAMA.
-                 DISPLAY "Se ejecuta el programa.".
-            
-            
-       END PROGRAM COBOL5.
\ No newline at end of file
+000100******************************************************************
+000200* AUTHOR:       R. ALDANA
+000300* INSTALLATION: DATA PROCESSING
+000400* DATE-WRITTEN: 2024-01-09
+000500* DATE-COMPILED:
+000600* PURPOSE:      FRONT-DOOR MENU THAT ASKS THE OPERATOR WHETHER TO
+000700*               RUN THE PROGRAM AND DISPATCHES ACCORDINGLY.
+000800* TECTONICS:    cobc
+000900*
+001000* MODIFICATION HISTORY
+001100*   2026-08-09  RA  THE OLD PREGUNTA PARAGRAPH JUMPED STRAIGHT TO
+001200*                   CONTINUACION BEFORE EVER TESTING SI-O-NO, SO
+001300*                   THE S/N VALIDATION WAS DEAD CODE AND AN
+001400*                   INVALID ENTRY FELL THROUGH TO "SE EJECUTA EL
+001500*                   PROGRAMA." WITH NO RE-PROMPT. REWRITTEN AS A
+001600*                   PROPER LOOP THAT RE-ASKS UNTIL S OR N IS
+001700*                   ENTERED, THEN BRANCHES TO RUN OR EXIT.
+001805*   2026-08-09  RA  2000-PROGRAMA NOW OFFERS A CHOICE OF
+001810*                   CALCULATOR (COBOL1/COBOL2/COBOL3) AND CALLS
+001820*                   THE SELECTED ONE AS A SUBPROGRAM INSTEAD OF
+001830*                   JUST DISPLAYING A MESSAGE.
+001841*   2026-08-09  RA  THE MAINLINE NOW ASKS FOR AN OPERATOR ID AT
+001842*                   THE START OF A SESSION AND PASSES IT DOWN TO
+001843*                   WHICHEVER CALCULATOR IS SELECTED VIA
+001844*                   LNK-PARMS, SO EVERY AUDIT LOG RECORD AND
+001845*                   REPORT LINE CAN BE TRACED BACK TO WHO RAN IT.
+001846*   2026-08-09  RA  ADDED A FOURTH MENU OPTION THAT CALLS HISTINQ
+001847*                   SO AN OPERATOR CAN LOOK UP A PAST CALCULATION
+001848*                   FROM THE SESSION MENU INSTEAD OF RUNNING A
+001849*                   SEPARATE JOB.
+001850*   2026-08-09  RA  THE MAINLINE NOW ALSO ASKS WHETHER RESULTS
+001851*                   SHOULD BE CONVERTED TO THE BASE CURRENCY AND
+001852*                   PASSES THAT CHOICE DOWN VIA
+001853*                   LNK-CURRENCY-CONVERT-SW, SO THE OPERATOR IS
+001854*                   ASKED ONCE PER SESSION INSTEAD OF ONCE PER
+001855*                   CALCULATOR.
+001840******************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID. COBOL5.
+002100 DATA DIVISION.
+002200 FILE SECTION.
+002300 WORKING-STORAGE SECTION.
+002400 01  SI-O-NO                PIC X(01).
+002410 01  WS-OPCION              PIC X(01).
+002420 01  WS-OPERATOR-ID         PIC X(08).
+002430     COPY LNKPARMS.
+002500 PROCEDURE DIVISION.
+002600 0000-MAINLINE.
+002610     PERFORM 0500-PREGUNTA-OPERADOR
+002620         THRU 0500-PREGUNTA-OPERADOR-EXIT.
+002630     PERFORM 0600-PREGUNTA-CONVERSION
+002640         THRU 0600-PREGUNTA-CONVERSION-EXIT.
+002700     PERFORM 1000-PREGUNTA-S-O-N
+002800         THRU 1000-PREGUNTA-S-O-N-EXIT.
+002900     IF SI-O-NO = "S" OR SI-O-NO = "s"
+003000         PERFORM 2000-PROGRAMA
+003100             THRU 2000-PROGRAMA-EXIT
+003200     END-IF.
+003300     STOP RUN.
+003350*
+003360******************************************************************
+003370* 0500-PREGUNTA-OPERADOR - CAPTURE THE OPERATOR ID FOR THE
+003380*                          SESSION AND BUILD THE LINKAGE BLOCK
+003390*                          PASSED TO EACH CALCULATOR.
+003400******************************************************************
+003410 0500-PREGUNTA-OPERADOR.
+003420     DISPLAY "Identificacion del operador (8 caracteres): ".
+003430     ACCEPT WS-OPERATOR-ID.
+003440     MOVE WS-OPERATOR-ID TO LNK-OPERATOR-ID.
+003450     SET LNK-MODE-INTERACTIVE TO TRUE.
+003460 0500-PREGUNTA-OPERADOR-EXIT.
+003470     EXIT.
+003400*
+003401******************************************************************
+003402* 0600-PREGUNTA-CONVERSION - ASK WHETHER RESULTS SHOULD BE SHOWN
+003403*                            IN THEIR NATIVE CURRENCY OR CONVERTED
+003404*                            TO THE BASE CURRENCY (USD), AND KEEP
+003405*                            RE-ASKING UNTIL S OR N IS ENTERED.
+003406******************************************************************
+003407 0600-PREGUNTA-CONVERSION.
+003408     DISPLAY "Convertir los resultados a la moneda base "
+003409         "(USD)? (S/N): ".
+003410     ACCEPT SI-O-NO.
+003411     IF SI-O-NO = "S" OR SI-O-NO = "s"
+003412         SET LNK-CONVERT-TO-BASE TO TRUE
+003413     ELSE
+003414         IF SI-O-NO = "N" OR SI-O-NO = "n"
+003415             SET LNK-SHOW-NATIVE TO TRUE
+003416         ELSE
+003417             DISPLAY "Entrada invalida. Por favor introduce una "
+003418                 "S o una N."
+003419             GO TO 0600-PREGUNTA-CONVERSION
+003420         END-IF
+003421     END-IF.
+003422 0600-PREGUNTA-CONVERSION-EXIT.
+003423     EXIT.
+003424*
+003500******************************************************************
+003600* 1000-PREGUNTA-S-O-N - ASK WHETHER TO RUN THE PROGRAM AND KEEP
+003700*                       RE-ASKING UNTIL THE OPERATOR ANSWERS
+003800*                       S, s, N OR n.
+003900******************************************************************
+004000 1000-PREGUNTA-S-O-N.
+004100     DISPLAY "Ejecutar el programa? (S/N): ".
+004200     ACCEPT SI-O-NO.
+004300     IF SI-O-NO = "S" OR SI-O-NO = "s"
+004400             OR SI-O-NO = "N" OR SI-O-NO = "n"
+004500         NEXT SENTENCE
+004600     ELSE
+004700         DISPLAY "Entrada invalida. Por favor introduce una "
+004800             "S o una N."
+004900         GO TO 1000-PREGUNTA-S-O-N
+005000     END-IF.
+005100 1000-PREGUNTA-S-O-N-EXIT.
+005200     EXIT.
+005300*
+005400******************************************************************
+005500* 2000-PROGRAMA - ASK WHICH CALCULATOR TO RUN AND CALL IT.
+005600******************************************************************
+005700 2000-PROGRAMA.
+005800     DISPLAY "Que programa desea ejecutar?".
+005810     DISPLAY "  1 - COBOL1 (suma por lotes)".
+005820     DISPLAY "  2 - COBOL2 (cuatro operaciones)".
+005830     DISPLAY "  3 - COBOL3 (sesion en bucle)".
+005840     DISPLAY "  4 - HISTINQ (consulta del historial)".
+005900 2100-PREGUNTA-OPCION.
+005910     DISPLAY "Seleccione una opcion (1-4): ".
+005920     ACCEPT WS-OPCION.
+005930     IF WS-OPCION = "1" OR WS-OPCION = "2" OR WS-OPCION = "3"
+005935             OR WS-OPCION = "4"
+005940         NEXT SENTENCE
+005950     ELSE
+005960         DISPLAY "Opcion invalida. Introduzca 1, 2, 3 o 4."
+005970         GO TO 2100-PREGUNTA-OPCION
+005980     END-IF.
+005990     EVALUATE WS-OPCION
+006000         WHEN "1"
+006010             CALL "COBOL1" USING LNK-PARMS
+006020         WHEN "2"
+006030             CALL "Operaciones-Basicas-COBOL2" USING LNK-PARMS
+006040         WHEN "3"
+006050             CALL "COBOL3" USING LNK-PARMS
+006055         WHEN "4"
+006056             CALL "HISTINQ" USING LNK-PARMS
+006060     END-EVALUATE.
+006070 2000-PROGRAMA-EXIT.
+006080     EXIT.
+006090 END PROGRAM COBOL5.
