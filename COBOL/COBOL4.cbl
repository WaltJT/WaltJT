@@ -0,0 +1,268 @@
+000100******************************************************************
+000200* AUTHOR:       R. ALDANA
+000300* INSTALLATION: DATA PROCESSING
+000400* DATE-WRITTEN: 2026-08-09
+000500* DATE-COMPILED:
+000600* PURPOSE:      END-OF-DAY CONTROL REPORT. READS THE SHARED
+000700*               AUDIT LOG WRITTEN BY COBOL1, COBOL2 AND COBOL3
+000800*               AND PRODUCES A PAGE-FORMATTED REPORT: ONE
+000900*               DETAIL LINE PER TRANSACTION, WITH FOOTER TOTALS
+001000*               BROKEN OUT BY PROGRAM AND BY OPERATION TYPE, AND
+001100*               A COUNT OF ANY ERRORS LOGGED DURING THE DAY.
+001200* TECTONICS:    cobc
+001300*
+001400* MODIFICATION HISTORY
+001500*   2026-08-09  RA  INITIAL VERSION.
+001510*   2026-08-09  RA  ADDED AN OPERATOR COLUMN TO THE DETAIL LINE
+001520*                   SO A TRANSACTION CAN BE TRACED BACK TO WHO
+001530*                   RAN IT.
+001540*   2026-08-09  RA  ADDED A TIMESTAMP COLUMN TO THE DETAIL LINE,
+001550*                   NOW THAT AUD-TIMESTAMP IS BEING STAMPED BY
+001560*                   COBOL1, COBOL2 AND COBOL3 ON EVERY WRITE.
+001570*   2026-08-09  RA  ADDED A CURRENCY COLUMN TO THE DETAIL LINE,
+001580*                   NOW THAT AUD-CURRENCY-CODE IS BEING STAMPED
+001590*                   BY COBOL1, COBOL2 AND COBOL3 ON EVERY WRITE.
+001595*   2026-08-09  RA  RPT-DETAIL-REC WAS OVERFLOWING REPORT-OUT-REC
+001596*                   BY 7 BYTES, SILENTLY TRUNCATING EVERY DETAIL
+001597*                   LINE. WIDENED THE OPERAND/RESULTADO FIELDS TO
+001598*                   CARRY THOUSANDS SEPARATORS AND TRIMMED SPACER
+001599*                   FILLERS TO FIT THE 132-BYTE RECORD.
+001600******************************************************************
+001700 IDENTIFICATION DIVISION.
+001800 PROGRAM-ID. COBOL4.
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+002300         ORGANIZATION IS LINE SEQUENTIAL.
+002400     SELECT REPORT-OUT-FILE ASSIGN TO CTLRPT
+002500         ORGANIZATION IS LINE SEQUENTIAL.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  AUDIT-LOG-FILE
+002900     RECORDING MODE IS F.
+003000     COPY AUDITREC.
+003100 FD  REPORT-OUT-FILE
+003200     RECORDING MODE IS F.
+003300 01  REPORT-OUT-REC             PIC X(132).
+003400 WORKING-STORAGE SECTION.
+003500*
+003600 01  RPT-PAGE-HEADER-REC.
+003700     05 FILLER                  PIC X(21)
+003800            VALUE "COBOL4 CONTROL REPORT".
+003900     05 FILLER                  PIC X(39) VALUE SPACES.
+004000     05 FILLER                  PIC X(08) VALUE "PAGE NO.".
+004100     05 RPH-PAGE-NO             PIC ZZ9.
+004200     05 FILLER                  PIC X(58) VALUE SPACES.
+004300 01  RPT-COLUMN-HEADER-REC.
+004400     05 FILLER                  PIC X(20) VALUE "PROGRAM".
+004410     05 FILLER                  PIC X(10) VALUE "OPERATOR".
+004420     05 FILLER                  PIC X(27) VALUE "TIMESTAMP".
+004500     05 FILLER                  PIC X(17) VALUE "OPERAND-1".
+004600     05 FILLER                  PIC X(17) VALUE "OPERAND-2".
+004700     05 FILLER                  PIC X(04) VALUE "OP".
+004800     05 FILLER                  PIC X(17) VALUE "RESULTADO".
+004850     05 FILLER                  PIC X(05) VALUE "CUR".
+004900     05 FILLER                  PIC X(10) VALUE "STATUS".
+005000     05 FILLER                  PIC X(05) VALUE SPACES.
+005100 01  RPT-DETAIL-REC.
+005200     05 RD-PROGRAM-NAME         PIC X(20).
+005210     05 RD-OPERATOR-ID          PIC X(08).
+005215     05 FILLER                  PIC X(02) VALUE SPACES.
+005216     05 RD-TIMESTAMP            PIC X(26).
+005220     05 FILLER                  PIC X(01) VALUE SPACES.
+005300     05 RD-OPERAND-1            PIC -,---,---,--9.99
+005310                                BLANK WHEN ZERO.
+005400     05 FILLER                  PIC X(01) VALUE SPACES.
+005500     05 RD-OPERAND-2            PIC -,---,---,--9.99
+005510                                BLANK WHEN ZERO.
+005600     05 FILLER                  PIC X(01) VALUE SPACES.
+005700     05 RD-OPERATION            PIC X(04).
+005800     05 RD-RESULTADO            PIC -,---,---,--9.99.
+005900     05 FILLER                  PIC X(01) VALUE SPACES.
+005950     05 RD-CURRENCY             PIC X(03).
+005960     05 FILLER                  PIC X(02) VALUE SPACES.
+006000     05 RD-STATUS               PIC X(10).
+006100     05 FILLER                  PIC X(05) VALUE SPACES.
+006200 01  RPT-BLANK-REC              PIC X(132) VALUE SPACES.
+006300 01  RPT-TOTALS-TITLE-REC.
+006400     05 FILLER                  PIC X(30)
+006500            VALUE "END-OF-DAY CONTROL TOTALS".
+006600     05 FILLER                  PIC X(102) VALUE SPACES.
+006700 01  RPT-PGM-TOTAL-REC.
+006800     05 FILLER                  PIC X(14) VALUE "TRANS. FOR ".
+006900     05 RPT-PGM-NAME            PIC X(10).
+007000     05 FILLER                  PIC X(06) VALUE SPACES.
+007100     05 RPT-PGM-COUNT           PIC Z(5)9.
+007200     05 FILLER                  PIC X(95) VALUE SPACES.
+007300 01  RPT-OP-TOTAL-REC.
+007400     05 FILLER                  PIC X(14) VALUE "TRANS. OP ".
+007500     05 RPT-OP-NAME             PIC X(10).
+007600     05 FILLER                  PIC X(06) VALUE SPACES.
+007700     05 RPT-OP-COUNT            PIC Z(5)9.
+007800     05 FILLER                  PIC X(95) VALUE SPACES.
+007900 01  RPT-GRAND-TOTAL-REC.
+007910     05 FILLER                  PIC X(12) VALUE "TOTAL TRANS=".
+008100     05 RPT-GRAND-COUNT         PIC Z(5)9.
+008200     05 FILLER                  PIC X(10) VALUE " ERRORS=".
+008300     05 RPT-ERROR-COUNT         PIC Z(5)9.
+008400     05 FILLER                  PIC X(87) VALUE SPACES.
+008500*
+008600 77  WS-EOF-SW                  PIC X(01) VALUE "N".
+008700     88 WS-EOF                            VALUE "Y".
+008800 77  WS-LINE-CNT                PIC 9(03) COMP VALUE ZERO.
+008900 77  WS-PAGE-CNT                PIC 9(03) COMP VALUE ZERO.
+009000 77  WS-MAX-LINES               PIC 9(03) COMP VALUE 50.
+009100 77  WS-CNT-COBOL1              PIC 9(06) COMP VALUE ZERO.
+009200 77  WS-CNT-COBOL2              PIC 9(06) COMP VALUE ZERO.
+009300 77  WS-CNT-COBOL3              PIC 9(06) COMP VALUE ZERO.
+009400 77  WS-CNT-ADD                 PIC 9(06) COMP VALUE ZERO.
+009500 77  WS-CNT-SUB                 PIC 9(06) COMP VALUE ZERO.
+009600 77  WS-CNT-MUL                 PIC 9(06) COMP VALUE ZERO.
+009700 77  WS-CNT-DIV                 PIC 9(06) COMP VALUE ZERO.
+009800 77  WS-CNT-TOTAL               PIC 9(06) COMP VALUE ZERO.
+009900 77  WS-CNT-ERROR               PIC 9(06) COMP VALUE ZERO.
+010000 PROCEDURE DIVISION.
+010100 0000-MAINLINE.
+010200     PERFORM 1000-INITIALIZE
+010300         THRU 1000-INITIALIZE-EXIT.
+010400     PERFORM 2000-PROCESS-AUDIT-REC
+010500         THRU 2000-PROCESS-AUDIT-REC-EXIT
+010600         UNTIL WS-EOF.
+010700     PERFORM 8000-TERMINATE
+010800         THRU 8000-TERMINATE-EXIT.
+010900     STOP RUN.
+011000*
+011100******************************************************************
+011200* 1000-INITIALIZE - OPEN THE FILES AND PRINT THE FIRST PAGE
+011300*                   HEADING.
+011400******************************************************************
+011500 1000-INITIALIZE.
+011600     OPEN INPUT AUDIT-LOG-FILE
+011700          OUTPUT REPORT-OUT-FILE.
+011800     PERFORM 2900-WRITE-PAGE-HEADING
+011900         THRU 2900-WRITE-PAGE-HEADING-EXIT.
+012000     PERFORM 2100-READ-AUDIT
+012100         THRU 2100-READ-AUDIT-EXIT.
+012200 1000-INITIALIZE-EXIT.
+012300     EXIT.
+012400*
+012500******************************************************************
+012600* 2000-PROCESS-AUDIT-REC - WRITE ONE DETAIL LINE AND ROLL THE
+012700*                          CONTROL TOTALS FORWARD.
+012800******************************************************************
+012900 2000-PROCESS-AUDIT-REC.
+013000     IF WS-LINE-CNT NOT < WS-MAX-LINES
+013100         PERFORM 2900-WRITE-PAGE-HEADING
+013200             THRU 2900-WRITE-PAGE-HEADING-EXIT
+013300     END-IF.
+013400     MOVE SPACES             TO RPT-DETAIL-REC.
+013500     MOVE AUD-PROGRAM-NAME   TO RD-PROGRAM-NAME.
+013510     MOVE AUD-OPERATOR-ID    TO RD-OPERATOR-ID.
+013520     MOVE AUD-TIMESTAMP      TO RD-TIMESTAMP.
+013600     MOVE AUD-OPERAND-1      TO RD-OPERAND-1.
+013700     MOVE AUD-OPERAND-2      TO RD-OPERAND-2.
+013800     MOVE AUD-OPERATION      TO RD-OPERATION.
+013900     MOVE AUD-RESULTADO      TO RD-RESULTADO.
+013950     MOVE AUD-CURRENCY-CODE  TO RD-CURRENCY.
+014000     IF AUD-STATUS-ERROR
+014100         MOVE "ERROR"        TO RD-STATUS
+014200         ADD 1 TO WS-CNT-ERROR
+014300     ELSE
+014400         MOVE "OK"           TO RD-STATUS
+014500     END-IF.
+014600     WRITE REPORT-OUT-REC FROM RPT-DETAIL-REC.
+014700     ADD 1 TO WS-LINE-CNT.
+014800     ADD 1 TO WS-CNT-TOTAL.
+014900     EVALUATE AUD-PROGRAM-NAME
+015000         WHEN "COBOL1"
+015100             ADD 1 TO WS-CNT-COBOL1
+015200         WHEN "COBOL2"
+015300             ADD 1 TO WS-CNT-COBOL2
+015400         WHEN "COBOL3"
+015500             ADD 1 TO WS-CNT-COBOL3
+015600     END-EVALUATE.
+015700     EVALUATE AUD-OPERATION
+015800         WHEN "A"
+015900             ADD 1 TO WS-CNT-ADD
+016000         WHEN "S"
+016100             ADD 1 TO WS-CNT-SUB
+016200         WHEN "M"
+016300             ADD 1 TO WS-CNT-MUL
+016400         WHEN "D"
+016500             ADD 1 TO WS-CNT-DIV
+016600     END-EVALUATE.
+016700     PERFORM 2100-READ-AUDIT
+016800         THRU 2100-READ-AUDIT-EXIT.
+016900 2000-PROCESS-AUDIT-REC-EXIT.
+017000     EXIT.
+017100*
+017200 2100-READ-AUDIT.
+017300     READ AUDIT-LOG-FILE
+017400         AT END
+017500             SET WS-EOF TO TRUE
+017600     END-READ.
+017700 2100-READ-AUDIT-EXIT.
+017800     EXIT.
+017900*
+018000******************************************************************
+018100* 2900-WRITE-PAGE-HEADING - START A NEW PAGE: BUMP THE PAGE
+018200*                           COUNT, PRINT THE TITLE AND COLUMN
+018300*                           HEADINGS, AND RESET THE LINE COUNT.
+018400******************************************************************
+018500 2900-WRITE-PAGE-HEADING.
+018600     ADD 1 TO WS-PAGE-CNT.
+018700     MOVE WS-PAGE-CNT TO RPH-PAGE-NO.
+018800     IF WS-PAGE-CNT > 1
+018900         WRITE REPORT-OUT-REC FROM RPT-BLANK-REC
+019000     END-IF.
+019100     WRITE REPORT-OUT-REC FROM RPT-PAGE-HEADER-REC.
+019200     WRITE REPORT-OUT-REC FROM RPT-BLANK-REC.
+019300     WRITE REPORT-OUT-REC FROM RPT-COLUMN-HEADER-REC.
+019400     MOVE ZERO TO WS-LINE-CNT.
+019500 2900-WRITE-PAGE-HEADING-EXIT.
+019600     EXIT.
+019700*
+019800******************************************************************
+019900* 8000-TERMINATE - PRINT THE FOOTER TOTALS AND CLOSE THE FILES.
+020000******************************************************************
+020100 8000-TERMINATE.
+020200     WRITE REPORT-OUT-REC FROM RPT-BLANK-REC.
+020300     WRITE REPORT-OUT-REC FROM RPT-TOTALS-TITLE-REC.
+020400     MOVE SPACES           TO RPT-PGM-TOTAL-REC.
+020500     MOVE "COBOL1"         TO RPT-PGM-NAME.
+020600     MOVE WS-CNT-COBOL1    TO RPT-PGM-COUNT.
+020700     WRITE REPORT-OUT-REC FROM RPT-PGM-TOTAL-REC.
+020800     MOVE SPACES           TO RPT-PGM-TOTAL-REC.
+020900     MOVE "COBOL2"         TO RPT-PGM-NAME.
+021000     MOVE WS-CNT-COBOL2    TO RPT-PGM-COUNT.
+021100     WRITE REPORT-OUT-REC FROM RPT-PGM-TOTAL-REC.
+021200     MOVE SPACES           TO RPT-PGM-TOTAL-REC.
+021300     MOVE "COBOL3"         TO RPT-PGM-NAME.
+021400     MOVE WS-CNT-COBOL3    TO RPT-PGM-COUNT.
+021500     WRITE REPORT-OUT-REC FROM RPT-PGM-TOTAL-REC.
+021600     MOVE SPACES           TO RPT-OP-TOTAL-REC.
+021700     MOVE "ADD"            TO RPT-OP-NAME.
+021800     MOVE WS-CNT-ADD       TO RPT-OP-COUNT.
+021900     WRITE REPORT-OUT-REC FROM RPT-OP-TOTAL-REC.
+022000     MOVE SPACES           TO RPT-OP-TOTAL-REC.
+022100     MOVE "SUBTRACT"       TO RPT-OP-NAME.
+022200     MOVE WS-CNT-SUB       TO RPT-OP-COUNT.
+022300     WRITE REPORT-OUT-REC FROM RPT-OP-TOTAL-REC.
+022400     MOVE SPACES           TO RPT-OP-TOTAL-REC.
+022500     MOVE "MULTIPLY"       TO RPT-OP-NAME.
+022600     MOVE WS-CNT-MUL       TO RPT-OP-COUNT.
+022700     WRITE REPORT-OUT-REC FROM RPT-OP-TOTAL-REC.
+022800     MOVE SPACES           TO RPT-OP-TOTAL-REC.
+022900     MOVE "DIVIDE"         TO RPT-OP-NAME.
+023000     MOVE WS-CNT-DIV       TO RPT-OP-COUNT.
+023100     WRITE REPORT-OUT-REC FROM RPT-OP-TOTAL-REC.
+023200     MOVE SPACES               TO RPT-GRAND-TOTAL-REC.
+023300     MOVE WS-CNT-TOTAL         TO RPT-GRAND-COUNT.
+023400     MOVE WS-CNT-ERROR         TO RPT-ERROR-COUNT.
+023500     WRITE REPORT-OUT-REC FROM RPT-GRAND-TOTAL-REC.
+023600     CLOSE AUDIT-LOG-FILE
+023700           REPORT-OUT-FILE.
+023800 8000-TERMINATE-EXIT.
+023900     EXIT.
+024000 END PROGRAM COBOL4.
