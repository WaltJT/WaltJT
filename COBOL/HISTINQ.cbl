@@ -0,0 +1,125 @@
+000100******************************************************************
+000200* AUTHOR:       R. ALDANA
+000300* INSTALLATION: DATA PROCESSING
+000400* DATE-WRITTEN: 2026-08-09
+000500* DATE-COMPILED:
+000600* PURPOSE:      LOOKS UP ONE PAST CALCULATION FROM THE SHARED
+000700*               INDEXED HISTORY FILE (HISTREC COPYBOOK) BY RUN
+000800*               DATE AND TRANSACTION SEQUENCE, AND DISPLAYS THE
+000900*               OPERANDS, OPERATION AND RESULTADO THAT WERE
+001000*               RECORDED BY COBOL1, COBOL2 OR COBOL3.
+001100* TECTONICS:    cobc
+001200*
+001300* MODIFICATION HISTORY
+001400*   2026-08-09  RA  INITIAL VERSION.
+001410*   2026-08-09  RA  ADDED A CURRENCY LINE TO THE DISPLAYED
+001420*                   RECORD, NOW THAT HIST-CURRENCY-CODE IS BEING
+001430*                   STAMPED BY COBOL1, COBOL2 AND COBOL3.
+001440*   2026-08-09  RA  OPERAND/RESULTADO DISPLAY FIELDS NOW CARRY
+001450*                   THOUSANDS SEPARATORS.
+001460*   2026-08-09  RA  THIS IS A CALLED SUBPROGRAM (SEE COBOL5), SO
+001470*                   STOP RUN IS NOW GOBACK.
+001500******************************************************************
+001600 IDENTIFICATION DIVISION.
+001700 PROGRAM-ID. HISTINQ.
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT HISTORY-FILE ASSIGN TO HISTORY
+002200         ORGANIZATION IS INDEXED
+002300         ACCESS MODE IS DYNAMIC
+002400         RECORD KEY IS HIST-KEY
+002500         FILE STATUS IS WS-HIST-STATUS.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  HISTORY-FILE.
+002900     COPY HISTREC.
+003000 WORKING-STORAGE SECTION.
+003100 01  WS-HIST-STATUS         PIC X(02) VALUE SPACES.
+003200     88 WS-HIST-OK                    VALUE "00".
+003300     88 WS-HIST-NOT-FOUND             VALUE "23".
+003400 01  WS-CONSULTA-RUN-DATE   PIC 9(08).
+003500 01  WS-CONSULTA-TRANS-SEQ  PIC 9(08).
+003600 01  WS-OTRA-CONSULTA       PIC X(01).
+003700 01  WS-OPERAND-1-ED        PIC -,---,---,--9.99.
+003800 01  WS-OPERAND-2-ED        PIC -,---,---,--9.99.
+003900 01  WS-RESULTADO-ED        PIC -,---,---,--9.99.
+004000 LINKAGE SECTION.
+004100     COPY LNKPARMS.
+004200 PROCEDURE DIVISION USING LNK-PARMS.
+004300 0000-MAINLINE.
+004400     PERFORM 1000-INITIALIZE
+004500         THRU 1000-INITIALIZE-EXIT.
+004600     PERFORM 2000-CONSULTAR-HISTORIAL
+004700         THRU 2000-CONSULTAR-HISTORIAL-EXIT
+004800         UNTIL WS-OTRA-CONSULTA = "N" OR WS-OTRA-CONSULTA = "n".
+004900     PERFORM 8000-TERMINATE
+005000         THRU 8000-TERMINATE-EXIT.
+005100     GOBACK.
+005200*
+005300******************************************************************
+005400* 1000-INITIALIZE - OPEN THE HISTORY FILE FOR INQUIRY ONLY.
+005500******************************************************************
+005600 1000-INITIALIZE.
+005700     OPEN INPUT HISTORY-FILE.
+005800     MOVE "S" TO WS-OTRA-CONSULTA.
+005900 1000-INITIALIZE-EXIT.
+006000     EXIT.
+006100*
+006200******************************************************************
+006300* 2000-CONSULTAR-HISTORIAL - PROMPT FOR A RUN DATE AND SEQUENCE,
+006400*                            READ THE MATCHING HISTORY RECORD AND
+006500*                            DISPLAY IT, THEN ASK FOR ANOTHER.
+006600******************************************************************
+006700 2000-CONSULTAR-HISTORIAL.
+006800     DISPLAY "Fecha de ejecucion a consultar (AAAAMMDD): ".
+006900     ACCEPT WS-CONSULTA-RUN-DATE.
+007000     DISPLAY "Numero de secuencia de transaccion (8 digitos): ".
+007100     ACCEPT WS-CONSULTA-TRANS-SEQ.
+007200     MOVE WS-CONSULTA-RUN-DATE  TO HIST-RUN-DATE.
+007300     MOVE WS-CONSULTA-TRANS-SEQ TO HIST-TRANS-SEQ.
+007400     READ HISTORY-FILE
+007500         INVALID KEY
+007600             DISPLAY "No se encontro ningun registro de "
+007700                 "historial con esa fecha y secuencia."
+007800     END-READ.
+007900     IF WS-HIST-OK
+008000         PERFORM 2100-MOSTRAR-REGISTRO
+008100             THRU 2100-MOSTRAR-REGISTRO-EXIT
+008200     END-IF.
+008300     DISPLAY "Desea realizar otra consulta? (S/N): ".
+008400     ACCEPT WS-OTRA-CONSULTA.
+008500 2000-CONSULTAR-HISTORIAL-EXIT.
+008600     EXIT.
+008700*
+008800******************************************************************
+008900* 2100-MOSTRAR-REGISTRO - DISPLAY THE FIELDS OF THE HISTORY
+009000*                         RECORD JUST READ.
+009100******************************************************************
+009200 2100-MOSTRAR-REGISTRO.
+009300     MOVE HIST-OPERAND-1 TO WS-OPERAND-1-ED.
+009400     MOVE HIST-OPERAND-2 TO WS-OPERAND-2-ED.
+009500     MOVE HIST-RESULTADO TO WS-RESULTADO-ED.
+009600     DISPLAY "Programa..........: " HIST-PROGRAM-NAME.
+009700     DISPLAY "Operador..........: " HIST-OPERATOR-ID.
+009800     DISPLAY "Operando 1........: " WS-OPERAND-1-ED.
+009900     DISPLAY "Operando 2........: " WS-OPERAND-2-ED.
+010000     DISPLAY "Operacion.........: " HIST-OPERATION.
+010100     DISPLAY "Resultado.........: " WS-RESULTADO-ED.
+010150     DISPLAY "Moneda............: " HIST-CURRENCY-CODE.
+010200     IF HIST-STATUS-OK
+010300         DISPLAY "Estado............: OK"
+010400     ELSE
+010500         DISPLAY "Estado............: ERROR"
+010600     END-IF.
+010700 2100-MOSTRAR-REGISTRO-EXIT.
+010800     EXIT.
+010900*
+011000******************************************************************
+011100* 8000-TERMINATE - CLOSE THE HISTORY FILE.
+011200******************************************************************
+011300 8000-TERMINATE.
+011400     CLOSE HISTORY-FILE.
+011500 8000-TERMINATE-EXIT.
+011600     EXIT.
+011700 END PROGRAM HISTINQ.
