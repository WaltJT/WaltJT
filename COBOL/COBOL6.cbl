@@ -0,0 +1,135 @@
+000100******************************************************************
+000200* AUTHOR:       R. ALDANA
+000300* INSTALLATION: DATA PROCESSING
+000400* DATE-WRITTEN: 2026-08-09
+000500* DATE-COMPILED:
+000600* PURPOSE:      OVERNIGHT BATCH DRIVER. CALLS COBOL1, COBOL2 AND
+000700*               COBOL3 BACK TO BACK, EACH IN ITS BATCH MODE, SO A
+000800*               SCHEDULED LIST OF TRANSACTIONS CAN RUN UNATTENDED
+000900*               WITH NO TERMINAL INTERACTION. REPORTS SUCCESS OR
+001000*               FAILURE FOR EACH PROGRAM TO A JOB LOG.
+001100* TECTONICS:    cobc
+001200*
+001300* MODIFICATION HISTORY
+001400*   2026-08-09  RA  INITIAL VERSION.
+001410*   2026-08-09  RA  SETS LNK-SHOW-NATIVE SO EACH STEP KEEPS ITS
+001420*                   TRANSACTIONS' NATIVE CURRENCY ON AN OVERNIGHT
+001430*                   RUN, UNLESS THE SCHEDULED TRANSACTION FILE
+001440*                   ITSELF CARRIES A PER-RECORD CURRENCY CODE.
+001450*   2026-08-09  RA  FIXED LNK-OPERATOR-ID LITERAL ("OVERNIGHT")
+001460*                   WHICH WAS BEING TRUNCATED TO 8 BYTES ON MOVE;
+001470*                   CHANGED TO "OVERNITE" SO THE AUDIT/HISTORY
+001480*                   OPERATOR ID MATCHES WHAT WAS ACTUALLY SET.
+001500******************************************************************
+001600 IDENTIFICATION DIVISION.
+001700 PROGRAM-ID. COBOL6.
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT JOB-LOG-FILE ASSIGN TO JOBLOG
+002200         ORGANIZATION IS LINE SEQUENTIAL.
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  JOB-LOG-FILE
+002600     RECORDING MODE IS F.
+002700 01  JOB-LOG-REC                PIC X(80).
+002800 WORKING-STORAGE SECTION.
+002900     COPY LNKPARMS.
+003000*
+003100 01  JL-HEADER-REC.
+003200     05 FILLER                  PIC X(23)
+003300            VALUE "COBOL6 OVERNIGHT BATCH ".
+003400     05 FILLER                  PIC X(57) VALUE SPACES.
+003500 01  JL-STEP-REC.
+003600     05 JL-PROGRAM-NAME          PIC X(20).
+003700     05 FILLER                  PIC X(02) VALUE SPACES.
+003800     05 JL-STEP-STATUS           PIC X(08).
+003900     05 FILLER                  PIC X(50) VALUE SPACES.
+004000 01  JL-TRAILER-REC.
+004100     05 FILLER                  PIC X(12) VALUE "STEPS RUN = ".
+004200     05 JL-STEP-COUNT            PIC Z(5)9.
+004300     05 FILLER                  PIC X(14) VALUE " STEPS FAILED=".
+004400     05 JL-FAIL-COUNT            PIC Z(5)9.
+004500     05 FILLER                  PIC X(42) VALUE SPACES.
+004600 77  WS-STEP-COUNT               PIC 9(06) COMP VALUE ZERO.
+004700 77  WS-FAIL-COUNT               PIC 9(06) COMP VALUE ZERO.
+004800 77  WS-RETURN-CODE              PIC S9(04) COMP VALUE ZERO.
+004850 77  WS-STEP-NAME                PIC X(20) VALUE SPACES.
+004900 PROCEDURE DIVISION.
+005000 0000-MAINLINE.
+005100     PERFORM 1000-INITIALIZE
+005200         THRU 1000-INITIALIZE-EXIT.
+005300     PERFORM 2000-RUN-STEP
+005400         THRU 2000-RUN-STEP-EXIT.
+005500     PERFORM 8000-TERMINATE
+005600         THRU 8000-TERMINATE-EXIT.
+005700     STOP RUN.
+005800*
+005900******************************************************************
+006000* 1000-INITIALIZE - OPEN THE JOB LOG, WRITE ITS TITLE, AND BUILD
+006100*                   THE LNK-PARMS BLOCK PASSED TO EVERY STEP:
+006200*                   BATCH MODE, AND A FIXED OPERATOR ID SINCE NO
+006300*                   OPERATOR IS PRESENT ON AN OVERNIGHT RUN.
+006400******************************************************************
+006500 1000-INITIALIZE.
+006600     OPEN OUTPUT JOB-LOG-FILE.
+006700     WRITE JOB-LOG-REC FROM JL-HEADER-REC.
+006800     MOVE "OVERNITE" TO LNK-OPERATOR-ID.
+006900     SET LNK-MODE-BATCH TO TRUE.
+006950     SET LNK-SHOW-NATIVE TO TRUE.
+007000 1000-INITIALIZE-EXIT.
+007100     EXIT.
+007200*
+007300******************************************************************
+007400* 2000-RUN-STEP - CALL COBOL1, COBOL2 AND COBOL3 IN TURN, EACH
+007500*                 READING ITS OWN SCHEDULED TRANSACTION FILE,
+007600*                 AND LOG WHETHER THE STEP SUCCEEDED.
+007700******************************************************************
+007800 2000-RUN-STEP.
+007900     CALL "COBOL1" USING LNK-PARMS.
+008000     MOVE RETURN-CODE TO WS-RETURN-CODE.
+008050     MOVE "COBOL1" TO WS-STEP-NAME.
+008100     PERFORM 2900-LOG-STEP-RESULT
+008200         THRU 2900-LOG-STEP-RESULT-EXIT.
+008300     CALL "Operaciones-Basicas-COBOL2" USING LNK-PARMS.
+008400     MOVE RETURN-CODE TO WS-RETURN-CODE.
+008450     MOVE "COBOL2" TO WS-STEP-NAME.
+008500     PERFORM 2900-LOG-STEP-RESULT
+008600         THRU 2900-LOG-STEP-RESULT-EXIT.
+008700     CALL "COBOL3" USING LNK-PARMS.
+008800     MOVE RETURN-CODE TO WS-RETURN-CODE.
+008850     MOVE "COBOL3" TO WS-STEP-NAME.
+008900     PERFORM 2900-LOG-STEP-RESULT
+009000         THRU 2900-LOG-STEP-RESULT-EXIT.
+009100 2000-RUN-STEP-EXIT.
+009200     EXIT.
+009300*
+009400******************************************************************
+009500* 2900-LOG-STEP-RESULT - WRITE ONE JOB LOG LINE FOR THE STEP JUST
+009600*                        CALLED, BASED ON ITS RETURN CODE.
+009700******************************************************************
+009800 2900-LOG-STEP-RESULT.
+009900     MOVE SPACES           TO JL-STEP-REC.
+010000     MOVE WS-STEP-NAME     TO JL-PROGRAM-NAME.
+010100     ADD 1 TO WS-STEP-COUNT.
+010200     IF WS-RETURN-CODE = ZERO
+010300         MOVE "SUCCESS"    TO JL-STEP-STATUS
+010400     ELSE
+010500         MOVE "FAILED"     TO JL-STEP-STATUS
+010600         ADD 1 TO WS-FAIL-COUNT
+010700     END-IF.
+010800     WRITE JOB-LOG-REC FROM JL-STEP-REC.
+010900 2900-LOG-STEP-RESULT-EXIT.
+011000     EXIT.
+011100*
+011200******************************************************************
+011300* 8000-TERMINATE - WRITE THE TRAILER TOTALS AND CLOSE THE JOB LOG.
+011400******************************************************************
+011500 8000-TERMINATE.
+011600     MOVE WS-STEP-COUNT TO JL-STEP-COUNT.
+011700     MOVE WS-FAIL-COUNT TO JL-FAIL-COUNT.
+011800     WRITE JOB-LOG-REC FROM JL-TRAILER-REC.
+011900     CLOSE JOB-LOG-FILE.
+012000 8000-TERMINATE-EXIT.
+012100     EXIT.
+012200 END PROGRAM COBOL6.
