@@ -1,45 +1,723 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COBOL3.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 NUM1 PIC 9(4).
-       01 NUM2 PIC 9(4).
-       01 RESULTADO PIC 9(6).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-       PERFORM INTRODUCIR-Y-CALCULAR UNTIL NUM1 = '0' AND NUM2 = '0'.
-       DISPLAY "Fin del programa."
-       STOP RUN.
-
-       INTRODUCIR-Y-CALCULAR.
-       DISPLAY "Introducir el primer numero (0 para salir): "
-       ACCEPT NUM1.
-
-       IF NUM1 NOT = 0
-        DISPLAY "Introducir el segundo numero: "
-        ACCEPT NUM2
-
-        ADD NUM1 TO NUM2 GIVING RESULTADO
-        DISPLAY "El resultado de la suma es: ", RESULTADO
-
-        SUBTRACT NUM1 FROM NUM2 GIVING RESULTADO
-        DISPLAY "El resultado de la resta es: ", RESULTADO
-
-        MULTIPLY NUM1 BY NUM2 GIVING RESULTADO
-        DISPLAY "El resultado de la multiplicacion es: ", RESULTADO
-
-        IF NUM2 NOT = 0
-            DIVIDE NUM1 BY NUM2 GIVING RESULTADO
-            DISPLAY "El resultado de la division es: ", RESULTADO
-        ELSE
-            DISPLAY "Error: No se puede dividir por cero."
-         END-IF
-       END-IF.
-       STOP RUN.
+000100******************************************************************
+000110* AUTHOR:       R. ALDANA
+000120* INSTALLATION: DATA PROCESSING
+000130* DATE-WRITTEN: 2024-01-09
+000140* DATE-COMPILED:
+000150* PURPOSE:      LOOPING SESSION THAT RUNS ADD, SUBTRACT,
+000160*               MULTIPLY AND DIVIDE OVER OPERAND PAIRS ENTERED
+000170*               ONE AT A TIME UNTIL THE OPERATOR KEYS 0/0.
+000180* TECTONICS:    cobc
+000190*
+000200* MODIFICATION HISTORY
+000210*   2026-08-09  RA  NUM1, NUM2 AND RESULTADO WIDENED TO SIGNED,
+000220*                   TWO-DECIMAL AMOUNTS FOR REAL LEDGER FIGURES;
+000230*                   ALL FOUR OPERATIONS ARE NOW ROUNDED.
+000240*   2026-08-09  RA  ON SIZE ERROR ADDED TO ALL FOUR OPERATIONS SO
+000250*                   AN OVERFLOW IS FLAGGED INSTEAD OF SILENTLY
+000260*                   TRUNCATING RESULTADO.
+000270*   2026-08-09  RA  ADDED A CHECKPOINT FILE WRITTEN AFTER EVERY
+000280*                   PAIR SO A RESTARTED SESSION CAN RESUME THE
+000290*                   ITERATION COUNT INSTEAD OF STARTING OVER.
+000300*   2026-08-09  RA  ADDED RUNNING GRAND TOTALS FOR EACH OPERATION
+000310*                   AND AN END-OF-SESSION SUMMARY DISPLAY.
+000320*   2026-08-09  RA  NUM1/NUM2/RESULTADO NOW COME FROM THE SHARED
+000330*                   TRANXREC COPYBOOK INSTEAD OF A LOCAL
+000340*                   DECLARATION.
+000350*   2026-08-09  RA  EVERY COMPLETED CALCULATION IS NOW APPENDED
+000360*                   TO THE SHARED AUDIT LOG (AUDITREC COPYBOOK).
+000370*   2026-08-09  RA  EACH ACCEPT OF NUM1/NUM2 NOW RE-PROMPTS ON
+000380*                   NON-NUMERIC INPUT INSTEAD OF ABENDING.
+000390*   2026-08-09  RA  ADDED A BATCH MODE THAT READS PAIRS FROM
+000400*                   LOOPTRANS INSTEAD OF ACCEPT, FOR UNATTENDED
+000410*                   OVERNIGHT RUNS; ACCEPTS LNK-PARMS SO A
+000420*                   CALLER CAN SELECT THE MODE AND PASS DOWN THE
+000430*                   OPERATOR ID WITHOUT A CONSOLE PROMPT.
+000440*   2026-08-09  RA  EVERY OPERATION IS NOW ALSO WRITTEN TO THE
+000450*                   INDEXED HISTORY FILE (HISTREC COPYBOOK) FOR
+000460*                   LATER LOOKUP BY HISTINQ.
+000470*   2026-08-09  RA  AUD-TIMESTAMP IS NOW STAMPED ON EVERY AUDIT
+000480*                   LOG RECORD FROM THE SAME RUN DATE/TIME-OF-DAY
+000490*                   USED TO BUILD THE HISTORY KEY.
+000500*   2026-08-09  RA  RESULTADO IS NOW MOVED TO AN EDITED WORKING
+000510*                   FIELD (WS-RESULTADO-ED) BEFORE EACH DISPLAY
+000520*                   SO THE OPERATOR SEES A DECIMAL POINT AND SIGN.
+000530*   2026-08-09  RA  ADDED A CURRENCY CODE ALONGSIDE EACH PAIR
+000540*                   (ASKED ONCE PER INTERACTIVE SESSION, CARRIED
+000550*                   PER RECORD IN LOOPTRANS FOR BATCH RUNS) AND A
+000560*                   CONVERSION AGAINST THE CURTAB RATE TABLE WHEN
+000570*                   LNK-CURRENCY-CONVERT-SW ASKS FOR BASE-CURRENCY
+000580*                   RESULTS.
+000590*   2026-08-09  RA  RESULTADO IS NOW ZEROED OUT ON ANY SIZE-ERROR
+000600*                   OR DIVIDE-BY-ZERO BRANCH BEFORE THE AUDIT/
+000610*                   HISTORY WRITE SO A FAILED OPERATION NO LONGER
+000620*                   LOGS THE PREVIOUS OPERATION'S REAL RESULT.
+000630*   2026-08-09  RA  HIST-TRANS-SEQ IS NO LONGER DERIVED FROM
+000640*                   ACCEPT FROM TIME, WHICH ONLY RESOLVES TO THE
+000650*                   HUNDREDTH OF A SECOND AND WAS PRODUCING
+000660*                   DUPLICATE KEYS ON A FAST BATCH RUN.
+000670*                   WS-HIST-SEQ-CTR IS NOW A PLAIN WORKING-
+000680*                   STORAGE COUNTER SEEDED FROM THE HIGHEST
+000690*                   SEQUENCE ALREADY ON FILE FOR TODAY AND BUMPED
+000700*                   BY ONE PER OPERATION. THE TIME-OF-DAY ACCEPT
+000710*                   IS KEPT, UNDER ITS OWN FIELD, SOLELY TO BUILD
+000720*                   THE AUDIT TIMESTAMP.
+000730*   2026-08-09  RA  THE CHECKPOINT RECORD NOW ALSO CARRIES THE
+000740*                   FOUR RUNNING TOTALS, NOT JUST THE ITERATION
+000750*                   COUNT, SO A RESTARTED SESSION'S END-OF-SESSION
+000760*                   SUMMARY REFLECTS THE WHOLE LOGICAL SESSION
+000770*                   INSTEAD OF RESETTING TO ZERO.
+000780*   2026-08-09  RA  THE EDITED RESULT/TOTAL FIELDS NOW CARRY
+000790*                   THOUSANDS SEPARATORS, AND THE TOTAL FIELDS ARE
+000800*                   WIDE ENOUGH FOR THE FULL 11-DIGIT RANGE OF
+000810*                   WS-TOTAL-ADD/SUB/MUL/DIV.
+000820*   2026-08-09  RA  THIS IS A CALLED SUBPROGRAM (SEE COBOL5 AND
+000830*                   COBOL6), SO STOP RUN IS NOW GOBACK; A FAILED
+000840*                   CALCULATION NOW SETS RETURN-CODE NONZERO FOR
+000850*                   THE CALLER. THE RUN TIMESTAMP IS NOW BUILT
+000860*                   ONCE PER OPERATION BEFORE ITS DISPLAY LINE
+000870*                   INSTEAD OF AFTER, SO IT CAN APPEAR ON THE
+000880*                   SCREEN AS WELL AS IN THE AUDIT/HISTORY ROWS.
+000890*                   ALL PARAGRAPH NAMES ARE NOW NUMBERED, MATCHING
+000900*                   COBOL1/COBOL2'S CONVENTION.
+000910******************************************************************
+000920 IDENTIFICATION DIVISION.
+000930 PROGRAM-ID. COBOL3.
+000940 ENVIRONMENT DIVISION.
+000950 INPUT-OUTPUT SECTION.
+000960 FILE-CONTROL.
+000970     SELECT CKPT-FILE ASSIGN TO CKPTFILE
+000980         ORGANIZATION IS LINE SEQUENTIAL
+000990         FILE STATUS IS WS-CKPT-STATUS.
+001000     SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+001010         ORGANIZATION IS LINE SEQUENTIAL.
+001020     SELECT LOOP-TRANS-FILE ASSIGN TO LOOPTRANS
+001030         ORGANIZATION IS LINE SEQUENTIAL.
+001040     SELECT HISTORY-FILE ASSIGN TO HISTORY
+001050         ORGANIZATION IS INDEXED
+001060         ACCESS MODE IS DYNAMIC
+001070         RECORD KEY IS HIST-KEY
+001080         FILE STATUS IS WS-HIST-STATUS.
+001090 DATA DIVISION.
+001100 FILE SECTION.
+001110 FD  CKPT-FILE
+001120     RECORDING MODE IS F.
+001130 01  CKPT-REC.
+001140     05 CKPT-NUM1           PIC S9(9)V99
+001150                            SIGN IS TRAILING SEPARATE.
+001160     05 CKPT-NUM2           PIC S9(9)V99
+001170                            SIGN IS TRAILING SEPARATE.
+001180     05 CKPT-ITER-COUNT     PIC 9(6).
+001190     05 CKPT-TOTAL-ADD      PIC S9(11)V99
+001200                            SIGN IS TRAILING SEPARATE.
+001210     05 CKPT-TOTAL-SUB      PIC S9(11)V99
+001220                            SIGN IS TRAILING SEPARATE.
+001230     05 CKPT-TOTAL-MUL      PIC S9(11)V99
+001240                            SIGN IS TRAILING SEPARATE.
+001250     05 CKPT-TOTAL-DIV      PIC S9(11)V99
+001260                            SIGN IS TRAILING SEPARATE.
+001270 FD  AUDIT-LOG-FILE
+001280     RECORDING MODE IS F.
+001290     COPY AUDITREC.
+001300 FD  LOOP-TRANS-FILE
+001310     RECORDING MODE IS F.
+001320 01  LOOP-TRANS-REC.
+001330     05 LT-NUM1             PIC S9(9)V99
+001340                            SIGN IS TRAILING SEPARATE.
+001350     05 LT-NUM2             PIC S9(9)V99
+001360                            SIGN IS TRAILING SEPARATE.
+001370     05 LT-CURRENCY-CODE    PIC X(03).
+001380     05 FILLER              PIC X(53).
+001390 FD  HISTORY-FILE.
+001400     COPY HISTREC.
+001410 WORKING-STORAGE SECTION.
+001420     COPY TRANXREC.
+001430     COPY CURRFLD.
+001440     COPY CURRTAB.
+001450*
+001460 01  WS-RESTART-ANSWER      PIC X(01).
+001470 01  WS-CKPT-STATUS         PIC X(02).
+001480     88 WS-CKPT-OK                    VALUE "00".
+001490 77  WS-ITER-COUNT          PIC 9(06) COMP VALUE ZERO.
+001500 77  WS-SIZE-ERROR-SW       PIC X(01) VALUE "N".
+001510     88 WS-SIZE-ERROR                 VALUE "Y".
+001520     88 WS-SIZE-ERROR-OFF             VALUE "N".
+001530 77  WS-ANY-ERROR-SW        PIC X(01) VALUE "N".
+001540     88 WS-ANY-ERROR                  VALUE "Y".
+001550 01  WS-AUDIT-OPERATION     PIC X(01).
+001560 77  WS-LOOP-EOF-SW         PIC X(01) VALUE "N".
+001570     88 WS-LOOP-EOF                   VALUE "Y".
+001580 77  WS-TOTAL-ADD           PIC S9(11)V99 VALUE ZERO.
+001590 77  WS-TOTAL-SUB           PIC S9(11)V99 VALUE ZERO.
+001600 77  WS-TOTAL-MUL           PIC S9(11)V99 VALUE ZERO.
+001610 77  WS-TOTAL-DIV           PIC S9(11)V99 VALUE ZERO.
+001620 01  WS-TOTAL-ADD-ED        PIC ---,---,---,--9.99.
+001630 01  WS-TOTAL-SUB-ED        PIC ---,---,---,--9.99.
+001640 01  WS-TOTAL-MUL-ED        PIC ---,---,---,--9.99.
+001650 01  WS-TOTAL-DIV-ED        PIC ---,---,---,--9.99.
+001660 01  WS-RESULTADO-ED        PIC -,---,---,--9.99.
+001670 77  WS-HIST-STATUS         PIC X(02) VALUE SPACES.
+001680 77  WS-HIST-RUN-DATE       PIC 9(08) VALUE ZERO.
+001690 77  WS-HIST-TRANS-SEQ      PIC 9(08) VALUE ZERO.
+001700 77  WS-HIST-SEQ-CTR        PIC 9(08) COMP VALUE ZERO.
+001710 77  WS-TIME-OF-DAY         PIC 9(08) VALUE ZERO.
+001720 01  WS-TIMESTAMP-PARTS.
+001730     05 WS-TS-YEAR          PIC 9(04).
+001740     05 WS-TS-MONTH         PIC 9(02).
+001750     05 WS-TS-DAY           PIC 9(02).
+001760     05 WS-TS-HOUR          PIC 9(02).
+001770     05 WS-TS-MINUTE        PIC 9(02).
+001780     05 WS-TS-SECOND        PIC 9(02).
+001790     05 WS-TS-HUNDREDTHS    PIC 9(02).
+001800 77  WS-OUT-CURRENCY-CODE   PIC X(03) VALUE "USD".
+001810 77  WS-CURR-FOUND-SW       PIC X(01) VALUE "N".
+001820     88 WS-CURR-FOUND                 VALUE "Y".
+001830 77  WS-RUN-TIMESTAMP       PIC X(26) VALUE SPACES.
+001840 LINKAGE SECTION.
+001850     COPY LNKPARMS.
+001860 PROCEDURE DIVISION USING LNK-PARMS.
+001870 0000-MAINLINE.
+001880     PERFORM 1000-INITIALIZE
+001890         THRU 1000-INITIALIZE-EXIT.
+001900     IF LNK-MODE-BATCH
+001910         PERFORM 6000-PROCESAR-LOTE-SIN-ATENCION
+001920             THRU 6000-PROCESAR-LOTE-SIN-ATENCION-EXIT
+001930     ELSE
+001940         PERFORM 1150-PREGUNTA-MONEDA
+001950             THRU 1150-PREGUNTA-MONEDA-EXIT
+001960         DISPLAY "Reanudar desde el ultimo punto de control? "
+001970             "(S/N): "
+001980         ACCEPT WS-RESTART-ANSWER
+001990         IF WS-RESTART-ANSWER = "S" OR WS-RESTART-ANSWER = "s"
+002000             PERFORM 1200-LEER-PUNTO-DE-CONTROL
+002010                 THRU 1200-LEER-PUNTO-DE-CONTROL-EXIT
+002020         END-IF
+002030         PERFORM 2000-INTRODUCIR-Y-CALCULAR
+002040             THRU 2000-INTRODUCIR-Y-CALCULAR-EXIT
+002050             UNTIL NUM1 = 0 AND NUM2 = 0
+002060         DISPLAY "Fin del programa."
+002070     END-IF.
+002080     PERFORM 8000-MOSTRAR-RESUMEN
+002090         THRU 8000-MOSTRAR-RESUMEN-EXIT.
+002100     PERFORM 8500-TERMINATE
+002110         THRU 8500-TERMINATE-EXIT.
+002120     GOBACK.
+002130*
+002140******************************************************************
+002150* 1000-INITIALIZE - OPEN THE AUDIT LOG AND HISTORY FILE AND SEED
+002160*                   THE RUN DATE AND HISTORY SEQUENCE COUNTER FOR
+002170*                   THIS RUN.
+002180******************************************************************
+002190 1000-INITIALIZE.
+002200     OPEN EXTEND AUDIT-LOG-FILE.
+002210     PERFORM 1100-ABRIR-ARCHIVO-HISTORIAL
+002220         THRU 1100-ABRIR-ARCHIVO-HISTORIAL-EXIT.
+002230     ACCEPT WS-HIST-RUN-DATE FROM DATE YYYYMMDD.
+002240     PERFORM 1050-INICIALIZAR-SECUENCIA
+002250         THRU 1050-INICIALIZAR-SECUENCIA-EXIT.
+002260 1000-INITIALIZE-EXIT.
+002270     EXIT.
+002280*
+002290******************************************************************
+002300* 1100-ABRIR-ARCHIVO-HISTORIAL - OPEN THE INDEXED HISTORY FILE FOR
+002310*                                UPDATE, CREATING IT ON ITS VERY
+002320*                                FIRST USE IF IT DOES NOT YET
+002330*                                EXIST.
+002340******************************************************************
+002350 1100-ABRIR-ARCHIVO-HISTORIAL.
+002360     OPEN I-O HISTORY-FILE.
+002370     IF WS-HIST-STATUS = "35"
+002380         OPEN OUTPUT HISTORY-FILE
+002390         CLOSE HISTORY-FILE
+002400         OPEN I-O HISTORY-FILE
+002410     END-IF.
+002420 1100-ABRIR-ARCHIVO-HISTORIAL-EXIT.
+002430     EXIT.
+002440*
+002450******************************************************************
+002460* 1050-INICIALIZAR-SECUENCIA - SEED THE IN-MEMORY HISTORY SEQUENCE
+002470*                              COUNTER FROM THE HIGHEST SEQUENCE
+002480*                              ALREADY ON FILE FOR TODAY'S RUN
+002490*                              DATE.
+002500******************************************************************
+002510 1050-INICIALIZAR-SECUENCIA.
+002520     MOVE WS-HIST-RUN-DATE TO HIST-RUN-DATE.
+002530     MOVE 99999999         TO HIST-TRANS-SEQ.
+002540     START HISTORY-FILE KEY IS NOT GREATER THAN HIST-KEY
+002550         INVALID KEY
+002560             MOVE ZERO TO WS-HIST-SEQ-CTR
+002570     END-START.
+002580     IF WS-HIST-STATUS = "00"
+002590         READ HISTORY-FILE NEXT RECORD
+002600             AT END
+002610                 MOVE ZERO TO WS-HIST-SEQ-CTR
+002620             NOT AT END
+002630                 IF HIST-RUN-DATE = WS-HIST-RUN-DATE
+002640                     MOVE HIST-TRANS-SEQ TO WS-HIST-SEQ-CTR
+002650                 ELSE
+002660                     MOVE ZERO TO WS-HIST-SEQ-CTR
+002670                 END-IF
+002680         END-READ
+002690     END-IF.
+002700 1050-INICIALIZAR-SECUENCIA-EXIT.
+002710     EXIT.
+002720*
+002730******************************************************************
+002740* 1150-PREGUNTA-MONEDA - ASK FOR THE CURRENCY CODE FOR THIS
+002750*                        SESSION. THE SAME CODE APPLIES TO EVERY
+002760*                        PAIR KEYED IN DURING THIS RUN. ENTER
+002770*                        KEEPS THE DEFAULT OF "USD".
+002780******************************************************************
+002790 1150-PREGUNTA-MONEDA.
+002800     DISPLAY "Codigo de moneda para esta sesion (ISO, "
+002810         "ENTER=USD): ".
+002820     ACCEPT CURRENCY-CODE.
+002830     IF CURRENCY-CODE = SPACES
+002840         MOVE "USD" TO CURRENCY-CODE
+002850     END-IF.
+002860 1150-PREGUNTA-MONEDA-EXIT.
+002870     EXIT.
+002880*
+002890******************************************************************
+002900* 1200-LEER-PUNTO-DE-CONTROL - RESTORE THE ITERATION COUNT FROM
+002910*                              THE LAST CHECKPOINT WRITTEN, IF
+002920*                              ANY.
+002930******************************************************************
+002940 1200-LEER-PUNTO-DE-CONTROL.
+002950     OPEN INPUT CKPT-FILE.
+002960     IF WS-CKPT-OK
+002970         READ CKPT-FILE
+002980             AT END
+002990                 DISPLAY "Punto de control vacio; "
+003000                     "se inicia desde cero."
+003010             NOT AT END
+003020                 MOVE CKPT-ITER-COUNT TO WS-ITER-COUNT
+003030                 MOVE CKPT-TOTAL-ADD  TO WS-TOTAL-ADD
+003040                 MOVE CKPT-TOTAL-SUB  TO WS-TOTAL-SUB
+003050                 MOVE CKPT-TOTAL-MUL  TO WS-TOTAL-MUL
+003060                 MOVE CKPT-TOTAL-DIV  TO WS-TOTAL-DIV
+003070                 DISPLAY "Reanudando sesion: ultimo par "
+003080                     "procesado fue ", CKPT-NUM1, " / ",
+003090                     CKPT-NUM2, "; iteraciones previas: ",
+003100                     WS-ITER-COUNT
+003110         END-READ
+003120         CLOSE CKPT-FILE
+003130     ELSE
+003140         DISPLAY "No hay punto de control disponible; "
+003150             "se inicia desde cero."
+003160     END-IF.
+003170 1200-LEER-PUNTO-DE-CONTROL-EXIT.
+003180     EXIT.
+003190*
+003200 2000-INTRODUCIR-Y-CALCULAR.
+003210     PERFORM 2010-LEER-NUM1
+003220         THRU 2010-LEER-NUM1-EXIT.
+003230
+003240     IF NUM1 NOT = 0
+003250         PERFORM 2015-LEER-NUM2
+003260             THRU 2015-LEER-NUM2-EXIT
+003270         PERFORM 2100-CALCULAR-CUATRO-OPERACIONES
+003280             THRU 2100-CALCULAR-CUATRO-OPERACIONES-EXIT
+003281     ELSE
+003282         MOVE ZERO TO NUM2
+003290     END-IF.
+003300 2000-INTRODUCIR-Y-CALCULAR-EXIT.
+003310     EXIT.
+003320*
+003330******************************************************************
+003340* 6000-PROCESAR-LOTE-SIN-ATENCION - BATCH EQUIVALENT OF
+003350*                                   2000-INTRODUCIR-Y-CALCULAR:
+003360*                                   READ EACH PAIR FROM LOOPTRANS
+003370*                                   INSTEAD OF PROMPTING, SO AN
+003380*                                   OVERNIGHT RUN NEEDS NO
+003390*                                   TERMINAL INTERACTION.
+003400******************************************************************
+003410 6000-PROCESAR-LOTE-SIN-ATENCION.
+003420     OPEN INPUT LOOP-TRANS-FILE.
+003430     PERFORM 6100-LEER-LOTE-TRANS
+003440         THRU 6100-LEER-LOTE-TRANS-EXIT.
+003450     PERFORM 6200-APLICAR-LOTE-TRANS
+003460         THRU 6200-APLICAR-LOTE-TRANS-EXIT
+003470         UNTIL WS-LOOP-EOF.
+003480     CLOSE LOOP-TRANS-FILE.
+003490 6000-PROCESAR-LOTE-SIN-ATENCION-EXIT.
+003500     EXIT.
+003510*
+003520 6100-LEER-LOTE-TRANS.
+003530     READ LOOP-TRANS-FILE
+003540         AT END
+003550             SET WS-LOOP-EOF TO TRUE
+003560         NOT AT END
+003570             MOVE LT-NUM1 TO NUM1
+003580             MOVE LT-NUM2 TO NUM2
+003590             IF LT-CURRENCY-CODE = SPACES
+003600                 MOVE "USD" TO CURRENCY-CODE
+003610             ELSE
+003620                 MOVE LT-CURRENCY-CODE TO CURRENCY-CODE
+003630             END-IF
+003640     END-READ.
+003650 6100-LEER-LOTE-TRANS-EXIT.
+003660     EXIT.
+003670*
+003680 6200-APLICAR-LOTE-TRANS.
+003690     PERFORM 2100-CALCULAR-CUATRO-OPERACIONES
+003700         THRU 2100-CALCULAR-CUATRO-OPERACIONES-EXIT.
+003710     PERFORM 6100-LEER-LOTE-TRANS
+003720         THRU 6100-LEER-LOTE-TRANS-EXIT.
+003730 6200-APLICAR-LOTE-TRANS-EXIT.
+003740     EXIT.
+003750*
+003760******************************************************************
+003770* 2100-CALCULAR-CUATRO-OPERACIONES - ADD, SUBTRACT, MULTIPLY AND
+003780*                                    DIVIDE NUM1/NUM2, LOGGING
+003790*                                    EACH RESULT AND ROLLING THE
+003800*                                    RUNNING TOTALS AND CHECKPOINT
+003810*                                    FORWARD. SHARED BY THE
+003820*                                    INTERACTIVE AND BATCH ENTRY
+003830*                                    POINTS.
+003840******************************************************************
+003850 2100-CALCULAR-CUATRO-OPERACIONES.
+003860         SET WS-SIZE-ERROR-OFF TO TRUE
+003870         PERFORM 9050-CONSTRUIR-TIMESTAMP
+003880             THRU 9050-CONSTRUIR-TIMESTAMP-EXIT
+003890         ADD NUM1 TO NUM2 GIVING RESULTADO ROUNDED
+003900             ON SIZE ERROR
+003910                 DISPLAY "Error: desbordamiento en la suma; "
+003920                     "calculo omitido."
+003930                 SET WS-SIZE-ERROR TO TRUE
+003940                 SET WS-ANY-ERROR  TO TRUE
+003950                 MOVE ZERO TO RESULTADO
+003960             NOT ON SIZE ERROR
+003970                 MOVE CURRENCY-CODE TO WS-OUT-CURRENCY-CODE
+003980                 IF LNK-CONVERT-TO-BASE
+003990                     PERFORM 9200-CONVERTIR-A-BASE
+004000                         THRU 9200-CONVERTIR-A-BASE-EXIT
+004010                 END-IF
+004020                 MOVE RESULTADO TO WS-RESULTADO-ED
+004030                 DISPLAY "El resultado de la suma es: ",
+004040                     WS-RESULTADO-ED, " ", WS-OUT-CURRENCY-CODE,
+004050                     " ", WS-RUN-TIMESTAMP
+004060                 ADD RESULTADO TO WS-TOTAL-ADD
+004070         END-ADD
+004080         MOVE "A" TO WS-AUDIT-OPERATION
+004090         PERFORM 9000-ESCRIBIR-BITACORA
+004100             THRU 9000-ESCRIBIR-BITACORA-EXIT
+004110         PERFORM 9100-ESCRIBIR-HISTORIAL
+004120             THRU 9100-ESCRIBIR-HISTORIAL-EXIT
+004130
+004140         SET WS-SIZE-ERROR-OFF TO TRUE
+004150         PERFORM 9050-CONSTRUIR-TIMESTAMP
+004160             THRU 9050-CONSTRUIR-TIMESTAMP-EXIT
+004170         SUBTRACT NUM1 FROM NUM2 GIVING RESULTADO ROUNDED
+004180             ON SIZE ERROR
+004190                 DISPLAY "Error: desbordamiento en la resta; "
+004200                     "calculo omitido."
+004210                 SET WS-SIZE-ERROR TO TRUE
+004220                 SET WS-ANY-ERROR  TO TRUE
+004230                 MOVE ZERO TO RESULTADO
+004240             NOT ON SIZE ERROR
+004250                 MOVE CURRENCY-CODE TO WS-OUT-CURRENCY-CODE
+004260                 IF LNK-CONVERT-TO-BASE
+004270                     PERFORM 9200-CONVERTIR-A-BASE
+004280                         THRU 9200-CONVERTIR-A-BASE-EXIT
+004290                 END-IF
+004300                 MOVE RESULTADO TO WS-RESULTADO-ED
+004310                 DISPLAY "El resultado de la resta es: ",
+004320                     WS-RESULTADO-ED, " ", WS-OUT-CURRENCY-CODE,
+004330                     " ", WS-RUN-TIMESTAMP
+004340                 ADD RESULTADO TO WS-TOTAL-SUB
+004350         END-SUBTRACT
+004360         MOVE "S" TO WS-AUDIT-OPERATION
+004370         PERFORM 9000-ESCRIBIR-BITACORA
+004380             THRU 9000-ESCRIBIR-BITACORA-EXIT
+004390         PERFORM 9100-ESCRIBIR-HISTORIAL
+004400             THRU 9100-ESCRIBIR-HISTORIAL-EXIT
+004410
+004420         SET WS-SIZE-ERROR-OFF TO TRUE
+004430         PERFORM 9050-CONSTRUIR-TIMESTAMP
+004440             THRU 9050-CONSTRUIR-TIMESTAMP-EXIT
+004450         MULTIPLY NUM1 BY NUM2 GIVING RESULTADO ROUNDED
+004460             ON SIZE ERROR
+004470                 DISPLAY "Error: desbordamiento en la "
+004480                     "multiplicacion; calculo omitido."
+004490                 SET WS-SIZE-ERROR TO TRUE
+004500                 SET WS-ANY-ERROR  TO TRUE
+004510                 MOVE ZERO TO RESULTADO
+004520             NOT ON SIZE ERROR
+004530                 MOVE CURRENCY-CODE TO WS-OUT-CURRENCY-CODE
+004540                 IF LNK-CONVERT-TO-BASE
+004550                     PERFORM 9200-CONVERTIR-A-BASE
+004560                         THRU 9200-CONVERTIR-A-BASE-EXIT
+004570                 END-IF
+004580                 MOVE RESULTADO TO WS-RESULTADO-ED
+004590                 DISPLAY "El resultado de la multiplicacion es: ",
+004600                     WS-RESULTADO-ED, " ", WS-OUT-CURRENCY-CODE,
+004610                     " ", WS-RUN-TIMESTAMP
+004620                 ADD RESULTADO TO WS-TOTAL-MUL
+004630         END-MULTIPLY
+004640         MOVE "M" TO WS-AUDIT-OPERATION
+004650         PERFORM 9000-ESCRIBIR-BITACORA
+004660             THRU 9000-ESCRIBIR-BITACORA-EXIT
+004670         PERFORM 9100-ESCRIBIR-HISTORIAL
+004680             THRU 9100-ESCRIBIR-HISTORIAL-EXIT
+004690
+004700         SET WS-SIZE-ERROR-OFF TO TRUE
+004710         PERFORM 9050-CONSTRUIR-TIMESTAMP
+004720             THRU 9050-CONSTRUIR-TIMESTAMP-EXIT
+004730         IF NUM2 NOT = 0
+004740             DIVIDE NUM1 BY NUM2 GIVING RESULTADO ROUNDED
+004750                 ON SIZE ERROR
+004760                     DISPLAY "Error: desbordamiento en la "
+004770                         "division; calculo omitido."
+004780                     SET WS-SIZE-ERROR TO TRUE
+004790                     SET WS-ANY-ERROR  TO TRUE
+004800                     MOVE ZERO TO RESULTADO
+004810                 NOT ON SIZE ERROR
+004820                     MOVE CURRENCY-CODE TO WS-OUT-CURRENCY-CODE
+004830                     IF LNK-CONVERT-TO-BASE
+004840                         PERFORM 9200-CONVERTIR-A-BASE
+004850                             THRU 9200-CONVERTIR-A-BASE-EXIT
+004860                     END-IF
+004870                     MOVE RESULTADO TO WS-RESULTADO-ED
+004880                     DISPLAY "El resultado de la division es: ",
+004890                         WS-RESULTADO-ED, " ",
+004900                         WS-OUT-CURRENCY-CODE, " ",
+004910                         WS-RUN-TIMESTAMP
+004920                     ADD RESULTADO TO WS-TOTAL-DIV
+004930             END-DIVIDE
+004940         ELSE
+004950             DISPLAY "Error: No se puede dividir por cero."
+004960             SET WS-SIZE-ERROR TO TRUE
+004970             SET WS-ANY-ERROR  TO TRUE
+004980             MOVE ZERO TO RESULTADO
+004990         END-IF
+005000         MOVE "D" TO WS-AUDIT-OPERATION
+005010         PERFORM 9000-ESCRIBIR-BITACORA
+005020             THRU 9000-ESCRIBIR-BITACORA-EXIT
+005030         PERFORM 9100-ESCRIBIR-HISTORIAL
+005040             THRU 9100-ESCRIBIR-HISTORIAL-EXIT
+005050
+005060         ADD 1 TO WS-ITER-COUNT
+005070         PERFORM 2900-ESCRIBIR-PUNTO-DE-CONTROL
+005080             THRU 2900-ESCRIBIR-PUNTO-DE-CONTROL-EXIT.
+005090 2100-CALCULAR-CUATRO-OPERACIONES-EXIT.
+005100     EXIT.
+005110*
+005120******************************************************************
+005130* 2010-LEER-NUM1 / 2015-LEER-NUM2 - ACCEPT EACH OPERAND AND
+005140*                                    RE-PROMPT ON NON-NUMERIC
+005150*                                    INPUT.
+005160******************************************************************
+005170 2010-LEER-NUM1.
+005180     DISPLAY "Introducir el primer numero (0 para salir): "
+005190     ACCEPT NUM1.
+005200     IF NUM1 NOT NUMERIC
+005210         DISPLAY "Error: entrada no numerica; intente de nuevo."
+005220         GO TO 2010-LEER-NUM1
+005230     END-IF.
+005240 2010-LEER-NUM1-EXIT.
+005250     EXIT.
+005260*
+005270 2015-LEER-NUM2.
+005280     DISPLAY "Introducir el segundo numero: "
+005290     ACCEPT NUM2.
+005300     IF NUM2 NOT NUMERIC
+005310         DISPLAY "Error: entrada no numerica; intente de nuevo."
+005320         GO TO 2015-LEER-NUM2
+005330     END-IF.
+005340 2015-LEER-NUM2-EXIT.
+005350     EXIT.
+005360*
+005370******************************************************************
+005380* 2900-ESCRIBIR-PUNTO-DE-CONTROL - REWRITE THE CHECKPOINT FILE
+005390*                                  WITH THE PAIR JUST COMPLETED
+005400*                                  AND THE RUNNING ITERATION
+005410*                                  COUNT.
+005420******************************************************************
+005430 2900-ESCRIBIR-PUNTO-DE-CONTROL.
+005440     MOVE NUM1           TO CKPT-NUM1.
+005450     MOVE NUM2           TO CKPT-NUM2.
+005460     MOVE WS-ITER-COUNT  TO CKPT-ITER-COUNT.
+005470     MOVE WS-TOTAL-ADD   TO CKPT-TOTAL-ADD.
+005480     MOVE WS-TOTAL-SUB   TO CKPT-TOTAL-SUB.
+005490     MOVE WS-TOTAL-MUL   TO CKPT-TOTAL-MUL.
+005500     MOVE WS-TOTAL-DIV   TO CKPT-TOTAL-DIV.
+005510     OPEN OUTPUT CKPT-FILE.
+005520     WRITE CKPT-REC.
+005530     CLOSE CKPT-FILE.
+005540 2900-ESCRIBIR-PUNTO-DE-CONTROL-EXIT.
+005550     EXIT.
+005560*
+005570******************************************************************
+005580* 9000-ESCRIBIR-BITACORA - APPEND ONE RECORD TO THE SHARED AUDIT
+005590*                          LOG FOR THE OPERATION JUST PERFORMED.
+005600******************************************************************
+005610 9000-ESCRIBIR-BITACORA.
+005620     MOVE SPACES             TO AUDIT-LOG-REC.
+005630     MOVE WS-RUN-TIMESTAMP   TO AUD-TIMESTAMP.
+005640     MOVE "COBOL3"           TO AUD-PROGRAM-NAME.
+005650     MOVE LNK-OPERATOR-ID    TO AUD-OPERATOR-ID.
+005660     MOVE NUM1               TO AUD-OPERAND-1.
+005670     MOVE NUM2               TO AUD-OPERAND-2.
+005680     MOVE WS-AUDIT-OPERATION TO AUD-OPERATION.
+005690     MOVE RESULTADO          TO AUD-RESULTADO.
+005700     MOVE WS-OUT-CURRENCY-CODE TO AUD-CURRENCY-CODE.
+005710     IF WS-SIZE-ERROR
+005720         SET AUD-STATUS-ERROR TO TRUE
+005730     ELSE
+005740         SET AUD-STATUS-OK TO TRUE
+005750     END-IF.
+005760     WRITE AUDIT-LOG-REC.
+005770 9000-ESCRIBIR-BITACORA-EXIT.
+005780     EXIT.
+005790*
+005800******************************************************************
+005810* 9050-CONSTRUIR-TIMESTAMP - FORMAT THE RUN DATE AND THE TIME OF
+005820*                            DAY CAPTURED FOR THIS TRANSACTION
+005830*                            INTO A DB2-STYLE TIMESTAMP, ALSO
+005840*                            BUMPING THE HISTORY SEQUENCE. BUILT
+005850*                            INTO A STANDALONE WORKING-STORAGE
+005860*                            FIELD SO IT CAN ALSO APPEAR ON THE
+005870*                            INTERACTIVE DISPLAY LINE, NOT JUST
+005880*                            THE AUDIT/HISTORY ROWS.
+005890******************************************************************
+005900 9050-CONSTRUIR-TIMESTAMP.
+005910     ACCEPT WS-TIME-OF-DAY FROM TIME.
+005920     ADD 1 TO WS-HIST-SEQ-CTR.
+005930     MOVE WS-HIST-SEQ-CTR TO WS-HIST-TRANS-SEQ.
+005940     MOVE WS-HIST-RUN-DATE(1:4)  TO WS-TS-YEAR.
+005950     MOVE WS-HIST-RUN-DATE(5:2)  TO WS-TS-MONTH.
+005960     MOVE WS-HIST-RUN-DATE(7:2)  TO WS-TS-DAY.
+005970     MOVE WS-TIME-OF-DAY(1:2)    TO WS-TS-HOUR.
+005980     MOVE WS-TIME-OF-DAY(3:2)    TO WS-TS-MINUTE.
+005990     MOVE WS-TIME-OF-DAY(5:2)    TO WS-TS-SECOND.
+006000     MOVE WS-TIME-OF-DAY(7:2)    TO WS-TS-HUNDREDTHS.
+006010     STRING WS-TS-YEAR       DELIMITED BY SIZE
+006020         "-"                 DELIMITED BY SIZE
+006030         WS-TS-MONTH         DELIMITED BY SIZE
+006040         "-"                 DELIMITED BY SIZE
+006050         WS-TS-DAY           DELIMITED BY SIZE
+006060         "-"                 DELIMITED BY SIZE
+006070         WS-TS-HOUR          DELIMITED BY SIZE
+006080         "."                 DELIMITED BY SIZE
+006090         WS-TS-MINUTE        DELIMITED BY SIZE
+006100         "."                 DELIMITED BY SIZE
+006110         WS-TS-SECOND        DELIMITED BY SIZE
+006120         "."                 DELIMITED BY SIZE
+006130         WS-TS-HUNDREDTHS    DELIMITED BY SIZE
+006140         "0000"              DELIMITED BY SIZE
+006150         INTO WS-RUN-TIMESTAMP
+006160     END-STRING.
+006170 9050-CONSTRUIR-TIMESTAMP-EXIT.
+006180     EXIT.
+006190*
+006200******************************************************************
+006210* 9100-ESCRIBIR-HISTORIAL - WRITE ONE ROW TO THE INDEXED HISTORY
+006220*                           FILE FOR THE OPERATION JUST PERFORMED,
+006230*                           KEYED BY THE RUN DATE AND A MONOTONIC
+006240*                           TRANSACTION SEQUENCE NUMBER.
+006250******************************************************************
+006260 9100-ESCRIBIR-HISTORIAL.
+006270     MOVE SPACES                TO HIST-REC.
+006280     MOVE WS-HIST-RUN-DATE      TO HIST-RUN-DATE.
+006290     MOVE WS-HIST-TRANS-SEQ     TO HIST-TRANS-SEQ.
+006300     MOVE "COBOL3"              TO HIST-PROGRAM-NAME.
+006310     MOVE LNK-OPERATOR-ID       TO HIST-OPERATOR-ID.
+006320     MOVE NUM1                  TO HIST-OPERAND-1.
+006330     MOVE NUM2                  TO HIST-OPERAND-2.
+006340     MOVE WS-AUDIT-OPERATION    TO HIST-OPERATION.
+006350     MOVE RESULTADO             TO HIST-RESULTADO.
+006360     MOVE WS-OUT-CURRENCY-CODE  TO HIST-CURRENCY-CODE.
+006370     IF WS-SIZE-ERROR
+006380         SET HIST-STATUS-ERROR TO TRUE
+006390     ELSE
+006400         SET HIST-STATUS-OK TO TRUE
+006410     END-IF.
+006420     WRITE HIST-REC
+006430         INVALID KEY
+006440             DISPLAY "Error: clave de historial duplicada; "
+006450                 "registro de historial omitido."
+006460     END-WRITE.
+006470 9100-ESCRIBIR-HISTORIAL-EXIT.
+006480     EXIT.
+006490*
+006500******************************************************************
+006510* 8000-MOSTRAR-RESUMEN - END-OF-SESSION CONTROL TOTALS, ONE LINE
+006520*                        PER OPERATION, FOR THE WHOLE RUN.
+006530******************************************************************
+006540 8000-MOSTRAR-RESUMEN.
+006550     MOVE WS-TOTAL-ADD TO WS-TOTAL-ADD-ED.
+006560     MOVE WS-TOTAL-SUB TO WS-TOTAL-SUB-ED.
+006570     MOVE WS-TOTAL-MUL TO WS-TOTAL-MUL-ED.
+006580     MOVE WS-TOTAL-DIV TO WS-TOTAL-DIV-ED.
+006590     DISPLAY "==================================================".
+006600     DISPLAY "RESUMEN DE LA SESION".
+006610     DISPLAY "Pares procesados .......: ", WS-ITER-COUNT.
+006620     DISPLAY "Total acumulado suma ...: ", WS-TOTAL-ADD-ED.
+006630     DISPLAY "Total acumulado resta ..: ", WS-TOTAL-SUB-ED.
+006640     DISPLAY "Total acumulado mult. ..: ", WS-TOTAL-MUL-ED.
+006650     DISPLAY "Total acumulado div. ...: ", WS-TOTAL-DIV-ED.
+006660     DISPLAY "==================================================".
+006670 8000-MOSTRAR-RESUMEN-EXIT.
+006680     EXIT.
+006690*
+006700******************************************************************
+006710* 8500-TERMINATE - CLOSE THE AUDIT LOG AND HISTORY FILE AND SET
+006720*                  RETURN-CODE FOR THE CALLER BASED ON WHETHER ANY
+006730*                  CALCULATION IN THIS RUN HIT A SIZE ERROR OR A
+006740*                  DIVIDE-BY-ZERO.
+006750******************************************************************
+006760 8500-TERMINATE.
+006770     CLOSE AUDIT-LOG-FILE
+006780           HISTORY-FILE.
+006790     IF WS-ANY-ERROR
+006800         MOVE 4 TO RETURN-CODE
+006810     ELSE
+006820         MOVE 0 TO RETURN-CODE
+006830     END-IF.
+006840 8500-TERMINATE-EXIT.
+006850     EXIT.
+006860*
+006870******************************************************************
+006880* 9200-CONVERTIR-A-BASE - LOOK UP THE CURRENT TRANSACTION'S
+006890*                         CURRENCY IN THE CURTAB RATE TABLE AND,
+006900*                         IF FOUND, CONVERT RESULTADO TO THE BASE
+006910*                         CURRENCY (USD). WS-OUT-CURRENCY-CODE IS
+006920*                         SET TO "USD" SO THE DISPLAY, AUDIT LOG
+006930*                         AND HISTORY ROW ALL REFLECT WHAT WAS
+006940*                         ACTUALLY STORED.
+006950******************************************************************
+006960 9200-CONVERTIR-A-BASE.
+006970     MOVE "N" TO WS-CURR-FOUND-SW.
+006980     SET CURR-IDX TO 1.
+006990     PERFORM 9210-BUSCAR-MONEDA
+007000         THRU 9210-BUSCAR-MONEDA-EXIT
+007010         UNTIL WS-CURR-FOUND OR CURR-IDX > 5.
+007020     IF WS-CURR-FOUND AND CURR-ENTRY-RATE(CURR-IDX) NOT = ZERO
+007030         DIVIDE RESULTADO BY CURR-ENTRY-RATE(CURR-IDX)
+007040             GIVING RESULTADO ROUNDED
+007041             ON SIZE ERROR
+007042                 DISPLAY "Error: desbordamiento en la "
+007043                     "conversion de moneda; calculo omitido."
+007044                 MOVE ZERO TO RESULTADO
+007045                 SET WS-SIZE-ERROR TO TRUE
+007046                 SET WS-ANY-ERROR TO TRUE
+007047         END-DIVIDE
+007050         MOVE "USD" TO WS-OUT-CURRENCY-CODE
+007060     ELSE
+007070         DISPLAY "Aviso: moneda " CURRENCY-CODE
+007080             " no encontrada en la tabla; no se realiza "
+007090             "conversion."
+007100     END-IF.
+007110 9200-CONVERTIR-A-BASE-EXIT.
+007120     EXIT.
+007130*
+007140 9210-BUSCAR-MONEDA.
+007150     IF CURR-ENTRY-CODE(CURR-IDX) = CURRENCY-CODE
+007160         SET WS-CURR-FOUND TO TRUE
+007170     ELSE
+007180         SET CURR-IDX UP BY 1
+007190     END-IF.
+007200 9210-BUSCAR-MONEDA-EXIT.
+007210     EXIT.
+007220*
+007230 END PROGRAM COBOL3.
