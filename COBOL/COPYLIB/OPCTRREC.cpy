@@ -0,0 +1,22 @@
+000100******************************************************************
+000200* OPCTRREC    - OPERATION-CODE-DRIVEN TRANSACTION RECORD.
+000300* INSTALLATION: DATA PROCESSING
+000400* DATE-WRITTEN: 2026-08-09
+000500* PURPOSE:      ONE GENERIC CALCULATION PER RECORD, CARRYING ITS
+000600*               OWN OPERATION CODE (A/S/M/D) SO A MIXED BATCH OF
+000700*               ADDS, SUBTRACTS, MULTIPLIES AND DIVIDES CAN BE
+000800*               PROCESSED IN ONE PASS BY COBOL2'S BATCH ENGINE
+000900*               MODE, IN ANY ORDER AND ANY MIX OF OPERATIONS.
+001000******************************************************************
+001100 01  OPC-TRANS-REC.
+001200     05 OPC-OPERATION           PIC X(01).
+001300         88 OPC-OP-ADD                     VALUE "A".
+001400         88 OPC-OP-SUB                     VALUE "S".
+001500         88 OPC-OP-MUL                     VALUE "M".
+001600         88 OPC-OP-DIV                     VALUE "D".
+001700     05 OPC-OPERAND-1           PIC S9(9)V99
+001800                                SIGN IS TRAILING SEPARATE.
+001900     05 OPC-OPERAND-2           PIC S9(9)V99
+002000                                SIGN IS TRAILING SEPARATE.
+002050     05 OPC-CURRENCY-CODE       PIC X(03).
+002100     05 FILLER                  PIC X(35).
