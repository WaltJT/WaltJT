@@ -0,0 +1,12 @@
+000100******************************************************************
+000200* CURRFLD     - SHARED CURRENCY CODE FIELD.
+000300* INSTALLATION: DATA PROCESSING
+000400* DATE-WRITTEN: 2026-08-09
+000500* PURPOSE:      THE ISO-STYLE CURRENCY CODE TRAVELLING ALONGSIDE
+000600*               NUM1/NUM2/RESULTADO, SHARED BY COBOL1, COBOL2 AND
+000700*               COBOL3. KEPT SEPARATE FROM TRANXREC SINCE COBOL2
+000800*               COPIES TRANXREC ONCE PER OPERAND PAIR BUT ONLY
+000900*               NEEDS ONE CURRENCY CODE PER SESSION OR PER
+001000*               TRANSACTION, NOT ONE PER PAIR.
+001100******************************************************************
+001200 01  CURRENCY-CODE              PIC X(03) VALUE "USD".
