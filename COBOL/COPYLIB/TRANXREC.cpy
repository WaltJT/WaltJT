@@ -0,0 +1,13 @@
+000100******************************************************************
+000200* TRANXREC    - STANDARD TRANSACTION RECORD.
+000300* INSTALLATION: DATA PROCESSING
+000400* DATE-WRITTEN: 2026-08-09
+000500* PURPOSE:      TWO OPERANDS AND THE COMPUTED RESULT, SHARED BY
+000600*               COBOL1, COBOL2 AND COBOL3 SO THE LAYOUT NEVER
+000700*               DRIFTS BETWEEN THE THREE CALCULATORS. COBOL2
+000800*               COPIES THIS MEMBER ONCE PER OPERAND PAIR, USING
+000900*               REPLACING TO RENAME NUM1/NUM2 FOR EACH PAIR.
+001000******************************************************************
+001100 01  NUM1                   PIC S9(9)V99.
+001200 01  NUM2                   PIC S9(9)V99.
+001300 01  RESULTADO              PIC S9(9)V99.
