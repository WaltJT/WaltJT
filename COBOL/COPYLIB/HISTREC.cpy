@@ -0,0 +1,28 @@
+000100******************************************************************
+000200* HISTREC     - INDEXED MASTER HISTORY RECORD.
+000300* INSTALLATION: DATA PROCESSING
+000400* DATE-WRITTEN: 2026-08-09
+000500* PURPOSE:      ONE ROW PER CALCULATION, KEYED BY THE RUN DATE
+000600*               AND A TRANSACTION SEQUENCE NUMBER, SO A CLERK
+000700*               CAN LOOK BACK UP ANY PAST CALCULATION BY DATE
+000800*               AND SEQUENCE FROM THE HISTINQ INQUIRY PROGRAM.
+000900*               WRITTEN BY COBOL1, COBOL2 AND COBOL3.
+001000******************************************************************
+001100 01  HIST-REC.
+001200     05 HIST-KEY.
+001300         10 HIST-RUN-DATE       PIC 9(08).
+001400         10 HIST-TRANS-SEQ      PIC 9(08).
+001500     05 HIST-PROGRAM-NAME       PIC X(20).
+001600     05 HIST-OPERATOR-ID        PIC X(08).
+001700     05 HIST-OPERAND-1          PIC S9(9)V99
+001800                                SIGN IS TRAILING SEPARATE.
+001900     05 HIST-OPERAND-2          PIC S9(9)V99
+002000                                SIGN IS TRAILING SEPARATE.
+002100     05 HIST-OPERATION          PIC X(01).
+002200     05 HIST-RESULTADO          PIC S9(9)V99
+002300                                SIGN IS TRAILING SEPARATE.
+002400     05 HIST-STATUS             PIC X(01).
+002500         88 HIST-STATUS-OK                VALUE "0".
+002600         88 HIST-STATUS-ERROR             VALUE "1".
+002650     05 HIST-CURRENCY-CODE      PIC X(03).
+002700     05 FILLER                  PIC X(06).
