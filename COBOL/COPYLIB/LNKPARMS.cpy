@@ -0,0 +1,19 @@
+000100******************************************************************
+000200* LNKPARMS    - STANDARD LINKAGE PARAMETER BLOCK.
+000300* INSTALLATION: DATA PROCESSING
+000400* DATE-WRITTEN: 2026-08-09
+000500* PURPOSE:      PASSED BY CALL ... USING FROM COBOL5 (THE
+000600*               FRONT-DOOR MENU) AND COBOL6 (THE OVERNIGHT BATCH
+000700*               DRIVER) TO COBOL1, COBOL2 AND COBOL3 SO EACH
+000800*               CALCULATOR KNOWS WHO IS RUNNING IT, WHETHER TO
+000900*               RUN UNATTENDED OR PROMPT THE OPERATOR, AND WHETHER
+000950*               TO CONVERT RESULTS TO THE BASE CURRENCY (USD).
+001000******************************************************************
+001100 01  LNK-PARMS.
+001200     05 LNK-OPERATOR-ID         PIC X(08).
+001300     05 LNK-RUN-MODE            PIC X(01).
+001400         88 LNK-MODE-BATCH                 VALUE "B".
+001500         88 LNK-MODE-INTERACTIVE           VALUE "I".
+001600     05 LNK-CURRENCY-CONVERT-SW PIC X(01) VALUE "N".
+001700         88 LNK-CONVERT-TO-BASE            VALUE "Y".
+001800         88 LNK-SHOW-NATIVE                VALUE "N".
