@@ -0,0 +1,25 @@
+000100******************************************************************
+000200* AUDITREC    - SHARED TRANSACTION AUDIT LOG RECORD.
+000300* INSTALLATION: DATA PROCESSING
+000400* DATE-WRITTEN: 2026-08-09
+000500* PURPOSE:      ONE LINE PER CALCULATION, APPENDED BY COBOL1,
+000600*               COBOL2 AND COBOL3 TO A SHARED SEQUENTIAL AUDIT
+000700*               LOG SO A DAY'S RUNS CAN BE RECONCILED OR HANDED
+000800*               TO AN AUDITOR AFTER THE FACT.
+000900******************************************************************
+001000 01  AUDIT-LOG-REC.
+001100     05 AUD-TIMESTAMP       PIC X(26).
+001200     05 AUD-PROGRAM-NAME    PIC X(20).
+001300     05 AUD-OPERATOR-ID     PIC X(08).
+001400     05 AUD-OPERAND-1       PIC S9(9)V99
+001500                            SIGN IS TRAILING SEPARATE.
+001600     05 AUD-OPERAND-2       PIC S9(9)V99
+001700                            SIGN IS TRAILING SEPARATE.
+001800     05 AUD-OPERATION       PIC X(01).
+001900     05 AUD-RESULTADO       PIC S9(9)V99
+002000                            SIGN IS TRAILING SEPARATE.
+002100     05 AUD-STATUS          PIC X(01).
+002200         88 AUD-STATUS-OK             VALUE "0".
+002300         88 AUD-STATUS-ERROR          VALUE "1".
+002350     05 AUD-CURRENCY-CODE   PIC X(03).
+002400     05 FILLER              PIC X(06).
