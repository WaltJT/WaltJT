@@ -0,0 +1,22 @@
+000100******************************************************************
+000200* CURRTAB     - CURRENCY CONVERSION RATE TABLE.
+000300* INSTALLATION: DATA PROCESSING
+000400* DATE-WRITTEN: 2026-08-09
+000500* PURPOSE:      STATIC TABLE OF EXCHANGE RATES AGAINST THE BASE
+000600*               CURRENCY (USD). CURR-ENTRY-RATE IS THE NUMBER OF
+000700*               UNITS OF THAT CURRENCY EQUAL TO ONE UNIT OF THE
+000800*               BASE CURRENCY, SO A NATIVE AMOUNT IS CONVERTED TO
+000900*               BASE BY DIVIDING BY THE RATE. LOOKED UP BY
+001000*               COBOL1, COBOL2 AND COBOL3 WHENEVER THE CALLER
+001100*               ASKS FOR RESULTS CONVERTED TO THE BASE CURRENCY.
+001200******************************************************************
+001300 01  CURR-RATE-TABLE-VALUES.
+001400     05 FILLER              PIC X(10) VALUE "USD0010000".
+001500     05 FILLER              PIC X(10) VALUE "EUR0009200".
+001600     05 FILLER              PIC X(10) VALUE "GBP0007900".
+001700     05 FILLER              PIC X(10) VALUE "MXN0175000".
+001800     05 FILLER              PIC X(10) VALUE "JPY1495000".
+001900 01  CURR-RATE-TABLE REDEFINES CURR-RATE-TABLE-VALUES.
+002000     05 CURR-RATE-ENTRY     OCCURS 5 TIMES INDEXED BY CURR-IDX.
+002100         10 CURR-ENTRY-CODE     PIC X(03).
+002200         10 CURR-ENTRY-RATE     PIC 9(03)V9999.
